@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: EMPREC
+      * Purpose:  Shared EMPLOYEE-RECORD layout for the employee master
+      *           (employees.txt), used by every program that reads or
+      *           writes that file.
+      * Modifications:
+      *   - Added EMP-STATUS so active and terminated employees can be
+      *     told apart without a separate lookup file.
+      *   - Added EMP-OT-HOURS to carry overtime hours worked for the
+      *     pay period.
+      ******************************************************************
+       01 EMPLOYEE-RECORD.
+           05 EMP-ID   PIC X(4).
+           05 EMP-NAME PIC X(15).
+           05 EMP-DEP  PIC X(10).
+           05 EMP-SALARY   PIC 9(8)V99.
+           05 EMP-STATUS   PIC X(1).
+               88 EMP-ACTIVE       VALUE 'A'.
+               88 EMP-TERMINATED   VALUE 'T'.
+           05 EMP-OT-HOURS PIC 9(3)V99.
