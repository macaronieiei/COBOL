@@ -1,29 +1,57 @@
-      ******************************************************************
-      * Author : Asvanee Arong
-      * Date:30/06/68
-      * Purpose:exam02
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 USER-NAME PIC X(10).
-       01 MSG PIC X(50).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello, what is your name:".
-            ACCEPT USER-NAME.
-
-            DISPLAY "Result:".
-            STRING "HELLO, " DELIMITED BY SIZE
-                   USER-NAME DELIMITED BY SPACE
-                   ", Welcome to Cobol Programming" DELIMITED BY SIZE
-                   INTO MSG
-            END-STRING.
-
-            DISPLAY MSG.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author : Asvanee Arong
+      * Date:30/06/68
+      * Purpose:exam02
+      * Tectonics: cobc
+      * Modifications:
+      *   - Re-prompts up to 3 times on a blank name; also warns and
+      *     truncates when the entry is longer than USER-NAME's 10
+      *     characters, instead of silently dropping the extra text.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 USER-NAME PIC X(10).
+       01 MSG PIC X(50).
+       01 WS-NAME-INPUT PIC X(30).
+       01 WS-RETRY-COUNT PIC 9 VALUE ZERO.
+       01 WS-MAX-RETRIES PIC 9 VALUE 3.
+       01 WS-NAME-VALID-FLAG PIC X(1) VALUE 'N'.
+           88 WS-NAME-IS-VALID       VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM PROMPT-FOR-NAME
+                UNTIL WS-NAME-IS-VALID OR WS-RETRY-COUNT >=
+                    WS-MAX-RETRIES.
+
+            IF WS-NAME-IS-VALID
+                DISPLAY "Result:"
+                STRING "HELLO, " DELIMITED BY SIZE
+                       USER-NAME DELIMITED BY SPACE
+                       ", Welcome to Cobol Programming"
+                           DELIMITED BY SIZE
+                       INTO MSG
+                END-STRING
+                DISPLAY MSG
+            ELSE
+                DISPLAY "YOU DIDN'T ENTER YOUR NAME."
+            END-IF.
+            STOP RUN.
+       PROMPT-FOR-NAME.
+            DISPLAY "Hello, what is your name:".
+            ACCEPT WS-NAME-INPUT.
+            IF WS-NAME-INPUT = SPACE
+                ADD 1 TO WS-RETRY-COUNT
+                DISPLAY "NAME CANNOT BE BLANK - PLEASE TRY AGAIN."
+            ELSE
+                IF WS-NAME-INPUT(11:20) NOT = SPACE
+                    DISPLAY "NAME TOO LONG - TRUNCATED TO 10 "
+                        "CHARACTERS."
+                END-IF
+                MOVE WS-NAME-INPUT(1:10) TO USER-NAME
+                SET WS-NAME-IS-VALID TO TRUE
+            END-IF.
+       END PROGRAM YOUR-PROGRAM-NAME.
