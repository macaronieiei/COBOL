@@ -3,6 +3,10 @@
       * Date:30/06/68
       * Purpose:exam03
       * Tectonics: cobc
+      * Modifications:
+      *   - Guard against score_2 = 0 so the division no longer aborts
+      *     the run; the division result and its line are skipped and
+      *     a message is shown instead.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -15,6 +19,8 @@
        01 result_2 PIC 99.
        01 result_3 PIC 99.
        01 result_4 PIC 99.
+       01 division_valid_flag PIC X(1) VALUE 'Y'.
+           88 division_is_valid       VALUE 'Y'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -26,12 +32,20 @@
             ADD score_1 score_2 GIVING result_1.
             SUBTRACT score_1 FROM score_2 GIVING result_2.
             MULTIPLY score_1 BY score_2 GIVING result_3.
-            DIVIDE score_1 BY score_2 GIVING result_4.
+
+            IF score_2 = ZERO
+                MOVE 'N' TO division_valid_flag
+                DISPLAY "CANNOT DIVIDE BY ZERO - SCORE2 IS 0."
+            ELSE
+                DIVIDE score_1 BY score_2 GIVING result_4
+            END-IF.
 
             DISPLAY "RESULT : "
             DISPLAY score_1 " + " score_2 " = " result_1.
             DISPLAY score_1 " - " score_2 " = " result_2.
             DISPLAY score_1 " * " score_2 " = " result_3.
-            DISPLAY score_1 " / " score_2 " = " result_4.
+            IF division_is_valid
+                DISPLAY score_1 " / " score_2 " = " result_4
+            END-IF.
             STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
