@@ -3,56 +3,165 @@
       * Date:30/06/68
       * Purpose:exam04
       * Tectonics: cobc
+      * Modifications:
+      *   - Added batch grading from scores.txt: when the file is
+      *     present every record in it is graded with no prompts;
+      *     when it is absent the original single ACCEPT pair is used.
+      *   - Added VALIDATE-SCORES so a non-numeric or out-of-range
+      *     score is rejected with a message before grade computation
+      *     instead of just being silently skipped.
+      *   - The total is now score_1*weight_1 + score_2*weight_2, with
+      *     weights loaded from examweights.txt; a missing file leaves
+      *     both weights at 1.00 so the total is unchanged from before.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-FILE ASSIGN TO "scores.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS score_file_status.
+           SELECT WEIGHT-FILE ASSIGN TO "examweights.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS weight_file_status.
        DATA DIVISION.
        FILE SECTION.
+       FD SCORE-FILE.
+       01 SCORE-RECORD.
+           05 rec_user_name PIC X(10).
+           05 rec_score_1   PIC 99.
+           05 rec_score_2   PIC 99.
+       FD WEIGHT-FILE.
+       01 WEIGHT-RECORD.
+           05 rec_weight_1 PIC 9V99.
+           05 rec_weight_2 PIC 9V99.
        WORKING-STORAGE SECTION.
        01 score_1 PIC 99.
        01 score_2 PIC 99.
+       01 weight_1 PIC 9V99 VALUE 1.00.
+       01 weight_2 PIC 9V99 VALUE 1.00.
+       01 weight_file_status PIC X(2).
        01 total PIC 99.
        01 grade PIC X(10).
        01 USER-NAME PIC X(10).
        01 MSG PIC X(60).
+       01 score_file_status PIC X(2).
+       01 score_file_eof    PIC X(1) VALUE 'N'.
+           88 end_of_score_file      VALUE 'Y'.
+       01 score_valid_flag  PIC X(1) VALUE 'Y'.
+           88 scores_are_valid       VALUE 'Y'.
+       01 grade-distribution.
+           05 grade_a_count PIC 9(5) VALUE ZERO.
+           05 grade_b_count PIC 9(5) VALUE ZERO.
+           05 grade_c_count PIC 9(5) VALUE ZERO.
+           05 grade_d_count PIC 9(5) VALUE ZERO.
+           05 grade_f_count PIC 9(5) VALUE ZERO.
+           05 grade_reject_count PIC 9(5) VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "ENTER YOUR NAME :"
-            ACCEPT USER-NAME.
-            DISPLAY "ENTER SCORE1 :".
-            ACCEPT score_1.
-            DISPLAY "ENTER SCORE2 :".
-            ACCEPT score_2.
-            IF score_1 > 50
-                DISPLAY "YOUR SCORE1 MORE THAN 50"
+            PERFORM LOAD-WEIGHTS.
+            OPEN INPUT SCORE-FILE.
+            IF score_file_status = "00"
+                DISPLAY "scores.txt found - grading in batch."
+                PERFORM UNTIL end_of_score_file
+                    READ SCORE-FILE
+                        AT END
+                            SET end_of_score_file TO TRUE
+                        NOT AT END
+                            MOVE rec_user_name TO USER-NAME
+                            MOVE rec_score_1   TO score_1
+                            MOVE rec_score_2   TO score_2
+                            PERFORM GRADE-ONE-STUDENT
+                    END-READ
+                END-PERFORM
+                CLOSE SCORE-FILE
+                PERFORM DISPLAY-GRADE-DISTRIBUTION
+            ELSE
+                DISPLAY "scores.txt not found - using single entry."
+                DISPLAY "ENTER YOUR NAME :"
+                ACCEPT USER-NAME
+                DISPLAY "ENTER SCORE1 :"
+                ACCEPT score_1
+                DISPLAY "ENTER SCORE2 :"
+                ACCEPT score_2
+                PERFORM GRADE-ONE-STUDENT
             END-IF.
-            IF score_2 > 50
-               DISPLAY "YOUR SCORE2 MORE THAN 50"
-            END-IF.
-            IF score_1 <= 50 AND score_2 <= 50
+
+            STOP RUN.
+       GRADE-ONE-STUDENT.
+            PERFORM VALIDATE-SCORES.
+            IF scores_are_valid
                 DISPLAY "RESULT : "
-                ADD score_1 score_2 GIVING total
+                COMPUTE total ROUNDED =
+                    (score_1 * weight_1) + (score_2 * weight_2)
                 IF total >= 0 AND total <= 49
                    MOVE 'F' to grade
+                   ADD 1 TO grade_f_count
                     END-IF
                 IF total >= 50 AND total <= 59
                     MOVE 'D' to grade
+                    ADD 1 TO grade_d_count
                     END-IF
                 IF total >= 60 AND total <= 69
                     MOVE 'C' to grade
+                    ADD 1 TO grade_c_count
                     END-IF
                 IF total >= 70 AND total <= 79
                     MOVE 'B' to grade
+                    ADD 1 TO grade_b_count
                     END-IF
                 IF total >= 80 AND total <= 100
                     MOVE 'A' to grade
+                    ADD 1 TO grade_a_count
                     END-IF
             STRING USER-NAME DELIMITED BY SPACE
                    " HAS TOTAL SCORES IS "total", YOU GOT GRADE "grade
                    INTO MSG
             END-STRING
             DISPLAY MSG
+            ELSE
+                ADD 1 TO grade_reject_count
             END-IF.
-
-            STOP RUN.
+       LOAD-WEIGHTS.
+            OPEN INPUT WEIGHT-FILE.
+            IF weight_file_status = "00"
+                READ WEIGHT-FILE
+                    AT END
+                        DISPLAY "examweights.txt is empty - "
+                            "using equal weighting."
+                    NOT AT END
+                        MOVE rec_weight_1 TO weight_1
+                        MOVE rec_weight_2 TO weight_2
+                END-READ
+                CLOSE WEIGHT-FILE
+            ELSE
+                DISPLAY "examweights.txt not found - "
+                    "using equal weighting."
+            END-IF.
+       VALIDATE-SCORES.
+            MOVE 'Y' TO score_valid_flag.
+            IF score_1 IS NOT NUMERIC OR score_2 IS NOT NUMERIC
+                DISPLAY "REJECTED - " USER-NAME
+                    ": SCORE1/SCORE2 MUST BE NUMERIC"
+                MOVE 'N' TO score_valid_flag
+            ELSE
+                IF score_1 > 50
+                    DISPLAY "YOUR SCORE1 MORE THAN 50"
+                    MOVE 'N' TO score_valid_flag
+                END-IF
+                IF score_2 > 50
+                    DISPLAY "YOUR SCORE2 MORE THAN 50"
+                    MOVE 'N' TO score_valid_flag
+                END-IF
+            END-IF.
+       DISPLAY-GRADE-DISTRIBUTION.
+            DISPLAY "===== GRADE DISTRIBUTION =====".
+            DISPLAY "A : " grade_a_count.
+            DISPLAY "B : " grade_b_count.
+            DISPLAY "C : " grade_c_count.
+            DISPLAY "D : " grade_d_count.
+            DISPLAY "F : " grade_f_count.
+            DISPLAY "REJECTED : " grade_reject_count.
+            DISPLAY "===============================".
        END PROGRAM YOUR-PROGRAM-NAME.
