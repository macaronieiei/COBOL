@@ -3,52 +3,135 @@
       * Date: 14/07/68
       * Purpose: Last Lab03
       * Tectonics: cobc
+      * Modifications:
+      *   - Now writes the captured employee to employees.txt (via the
+      *     shared EMPREC layout) instead of only displaying it, so a
+      *     record entered here shows up in the Lab06 payroll run.
+      *   - Loops to accept another employee instead of exiting after
+      *     one, so a batch of new hires can be keyed in one run.
+      *   - Montly Salary display now honors an operator-entered
+      *     currency code (USD/THB/EUR/GBP), matching the payroll
+      *     programs.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD EMPLOYEE-FILE.
+       COPY EMPREC.
        WORKING-STORAGE SECTION.
-       01 EMPLOYEE-RECORD.
-           05 EMP-ID PIC 9(5) VALUE 12345.
-           05 EMP-NAME.
-               10 EMP-TITLE PIC A(10) VALUE "Mr".
-               10 EMP-FNAME PIC A(25) VALUE "John".
-               10 EMP-LNAME PIC A(25) VALUE "Kim".
-           05 EMP-DEPARTMENT PIC X(20) VALUE "IT DEPARTMENT".
-           05 EMP-SALARY PIC 9(7)V9(2) VALUE 12345.67.
+       01 WS-EMPLOYEE-FILE-STATUS PIC X(2).
+       01 WS-INPUT-RECORD.
+           05 WS-INPUT-ID PIC 9(4) VALUE 1234.
+           05 WS-INPUT-NAME.
+               10 WS-INPUT-TITLE PIC A(10) VALUE "Mr".
+               10 WS-INPUT-FNAME PIC A(25) VALUE "John".
+               10 WS-INPUT-LNAME PIC A(25) VALUE "Kim".
+           05 WS-INPUT-DEPARTMENT PIC X(20) VALUE "IT DEPARTMENT".
+           05 WS-INPUT-SALARY PIC 9(7)V9(2) VALUE 12345.67.
        01 EMP-FULLNAME       PIC X(60).
-       01 SALARY-FORMAT     PIC $ZZ,ZZZ,ZZ9.99.
+       01 SALARY-FORMAT     PIC ZZ,ZZZ,ZZ9.99.
+       01 WS-CURRENCY-CODE   PIC X(3)  VALUE "USD".
+       01 WS-CURRENCY-SYMBOL PIC X(3).
+       01 WS-MORE-EMPLOYEES PIC A(1)  VALUE 'Y'.
+           88 WS-DONE-ENTERING          VALUE 'N'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "Currency for salary display "
+               "(USD/THB/EUR/GBP): ".
+           ACCEPT WS-CURRENCY-CODE.
+           PERFORM SET-CURRENCY-SYMBOL.
+           PERFORM UNTIL WS-DONE-ENTERING
+               PERFORM PROCESS-ONE-EMPLOYEE
+               PERFORM PROMPT-FOR-ANOTHER
+           END-PERFORM.
+           STOP RUN.
+       PROCESS-ONE-EMPLOYEE.
            DISPLAY "Enter Your Information"
            DISPLAY "ID : "
-           ACCEPT EMP-ID
+           ACCEPT WS-INPUT-ID
            DISPLAY "Title : "
-           ACCEPT EMP-TITLE
+           ACCEPT WS-INPUT-TITLE
            DISPLAY "Firstname : "
-           ACCEPT EMP-FNAME
+           ACCEPT WS-INPUT-FNAME
            DISPLAY "Lastname : "
-           ACCEPT EMP-LNAME
+           ACCEPT WS-INPUT-LNAME
            DISPLAY "Department : "
-           ACCEPT EMP-DEPARTMENT
+           ACCEPT WS-INPUT-DEPARTMENT
            DISPLAY "Salary : "
-           ACCEPT EMP-SALARY
+           ACCEPT WS-INPUT-SALARY
            DISPLAY "====================="
            DISPLAY "EMPLOYEE INFORMATION"
            DISPLAY "====================="
-           DISPLAY "Employee ID        : " EMP-ID
+           DISPLAY "Employee ID        : " WS-INPUT-ID
 
-       STRING  EMP-TITLE   DELIMITED BY SPACE
-               "."         DELIMITED BY SIZE
-               EMP-FNAME   DELIMITED BY SPACE
-               " "         DELIMITED BY SIZE
-               EMP-LNAME   DELIMITED BY SPACE
-               INTO EMP-FULLNAME
+           STRING  WS-INPUT-TITLE   DELIMITED BY SPACE
+                   "."             DELIMITED BY SIZE
+                   WS-INPUT-FNAME   DELIMITED BY SPACE
+                   " "             DELIMITED BY SIZE
+                   WS-INPUT-LNAME   DELIMITED BY SPACE
+                   INTO EMP-FULLNAME
            DISPLAY "Name               : " EMP-FULLNAME
-           DISPLAY "Department         : " EMP-DEPARTMENT
-           MOVE EMP-SALARY TO SALARY-FORMAT.
-           DISPLAY "Montly Salary      : " SALARY-FORMAT
+           DISPLAY "Department         : " WS-INPUT-DEPARTMENT
+           MOVE WS-INPUT-SALARY TO SALARY-FORMAT.
+           DISPLAY "Montly Salary      : " WS-CURRENCY-SYMBOL
+               SALARY-FORMAT
            DISPLAY "====================="
-           STOP RUN.
+
+           PERFORM WRITE-EMPLOYEE-TO-MASTER.
+       PROMPT-FOR-ANOTHER.
+           DISPLAY " ".
+           DISPLAY "Another employee? (Y/N): ".
+           ACCEPT WS-MORE-EMPLOYEES.
+           IF WS-MORE-EMPLOYEES = 'N' OR WS-MORE-EMPLOYEES = 'n'
+               SET WS-DONE-ENTERING TO TRUE
+           END-IF.
+       SET-CURRENCY-SYMBOL.
+           EVALUATE WS-CURRENCY-CODE
+               WHEN "USD" MOVE "$"   TO WS-CURRENCY-SYMBOL
+               WHEN "THB" MOVE "THB" TO WS-CURRENCY-SYMBOL
+               WHEN "EUR" MOVE "EUR" TO WS-CURRENCY-SYMBOL
+               WHEN "GBP" MOVE "GBP" TO WS-CURRENCY-SYMBOL
+               WHEN OTHER MOVE "$"   TO WS-CURRENCY-SYMBOL
+           END-EVALUATE.
+       WRITE-EMPLOYEE-TO-MASTER.
+           MOVE WS-INPUT-ID        TO EMP-ID.
+           MOVE EMP-FULLNAME       TO EMP-NAME.
+           IF WS-INPUT-DEPARTMENT(11:10) NOT = SPACES
+               DISPLAY "DEPARTMENT TOO LONG - TRUNCATED TO 10 "
+                   "CHARACTERS."
+           END-IF.
+           MOVE WS-INPUT-DEPARTMENT TO EMP-DEP.
+           MOVE WS-INPUT-SALARY    TO EMP-SALARY.
+           MOVE 'A'                TO EMP-STATUS.
+           MOVE ZERO               TO EMP-OT-HOURS.
+
+           OPEN I-O EMPLOYEE-FILE.
+           IF WS-EMPLOYEE-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF.
+           IF WS-EMPLOYEE-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open employees.txt - status "
+                   WS-EMPLOYEE-FILE-STATUS
+           ELSE
+               WRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY "Not written - EMP-ID already exists: "
+                           EMP-ID
+                   NOT INVALID KEY
+                       DISPLAY "Employee " EMP-ID
+                           " written to employees.txt."
+               END-WRITE
+               CLOSE EMPLOYEE-FILE
+           END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
