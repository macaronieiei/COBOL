@@ -1,27 +1,124 @@
-      ******************************************************************
-      * Author: Asvanee Arong
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 STUDENT-RECORD.
-               05 STUDENT-ID PIC 9(10) VALUE 6621604700.
-               05 STUDENT-NAME.
-                   10 STUDENT-FNAME PIC X(50) VALUE "Asvanee".
-                   10 STUDENT-LNAME PIC X(50) VALUE "Arong".
-               05 STUDENT-GPA PIC 9(1)V9(2) VALUE 3.50.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Result: "
-           DISPLAY "******************************"
-           DISPLAY "STUDENT ID     : " STUDENT-ID
-           DISPLAY "FIRST NAME     : " STUDENT-FNAME
-           DISPLAY "LAST NAME      : " STUDENT-LNAME
-           DISPLAY "GPA            : " STUDENT-GPA
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author: Asvanee Arong
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modifications:
+      *   - Added a student master file (students.txt) and transcript
+      *     report (transcript.txt): when the master file is present
+      *     every record in it is read and printed to the transcript;
+      *     when it is absent the original single built-in record is
+      *     just displayed, as before.
+      *   - Added a GPA range edit (0.00 - 4.00) before a student is
+      *     added to the transcript; out-of-range GPAs are rejected
+      *     with a message instead of being printed as-is.
+      *   - Renamed the file-status/flag/counter working-storage items
+      *     to match this program's own ALL-CAPS-hyphenated naming.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "students.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT TRANSCRIPT-FILE ASSIGN TO "transcript.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TRANSCRIPT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       01 STUDENT-FILE-RECORD.
+           05 STU-ID    PIC 9(10).
+           05 STU-FNAME PIC X(50).
+           05 STU-LNAME PIC X(50).
+           05 STU-GPA   PIC 9(1)V9(2).
+       FD TRANSCRIPT-FILE.
+       01 TRANSCRIPT-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 STUDENT-RECORD.
+               05 STUDENT-ID PIC 9(10) VALUE 6621604700.
+               05 STUDENT-NAME.
+                   10 STUDENT-FNAME PIC X(50) VALUE "Asvanee".
+                   10 STUDENT-LNAME PIC X(50) VALUE "Arong".
+               05 STUDENT-GPA PIC 9(1)V9(2) VALUE 3.50.
+           01 STUDENT-FILE-STATUS    PIC X(2).
+           01 TRANSCRIPT-FILE-STATUS PIC X(2).
+           01 STUDENT-EOF-FLAG       PIC X(1) VALUE 'N'.
+               88 STUDENT-EOF                 VALUE 'Y'.
+           01 GPA-VALID-FLAG         PIC X(1) VALUE 'Y'.
+               88 GPA-IS-VALID                VALUE 'Y'.
+           01 STUDENT-COUNT          PIC 9(5) VALUE ZERO.
+           01 REJECT-COUNT           PIC 9(5) VALUE ZERO.
+           01 DETAIL-LINE.
+               05 DET-ID       PIC 9(10).
+               05 FILLER       PIC X(2)  VALUE SPACE.
+               05 DET-FNAME    PIC X(15).
+               05 FILLER       PIC X(1)  VALUE SPACE.
+               05 DET-LNAME    PIC X(15).
+               05 FILLER       PIC X(2)  VALUE SPACE.
+               05 DET-GPA      PIC 9.99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT STUDENT-FILE.
+           IF STUDENT-FILE-STATUS = "00"
+               DISPLAY "students.txt found - writing transcript "
+                   "report."
+               OPEN OUTPUT TRANSCRIPT-FILE
+               PERFORM WRITE-TRANSCRIPT-HEADER
+               PERFORM UNTIL STUDENT-EOF
+                   READ STUDENT-FILE
+                       AT END
+                           SET STUDENT-EOF TO TRUE
+                       NOT AT END
+                           PERFORM PROCESS-STUDENT
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT-FILE
+               CLOSE TRANSCRIPT-FILE
+               DISPLAY "Students Processed : " STUDENT-COUNT
+               DISPLAY "Students Rejected  : " REJECT-COUNT
+           ELSE
+               DISPLAY "students.txt not found - showing built-in "
+                   "sample record."
+               DISPLAY "Result: "
+               DISPLAY "******************************"
+               DISPLAY "STUDENT ID     : " STUDENT-ID
+               DISPLAY "FIRST NAME     : " STUDENT-FNAME
+               DISPLAY "LAST NAME      : " STUDENT-LNAME
+               DISPLAY "GPA            : " STUDENT-GPA
+           END-IF.
+           STOP RUN.
+       WRITE-TRANSCRIPT-HEADER.
+           MOVE "STUDENT ID  FIRST NAME       LAST NAME       GPA"
+               TO TRANSCRIPT-RECORD.
+           WRITE TRANSCRIPT-RECORD.
+           MOVE ALL "-" TO TRANSCRIPT-RECORD.
+           WRITE TRANSCRIPT-RECORD.
+       PROCESS-STUDENT.
+           PERFORM VALIDATE-GPA.
+           IF GPA-IS-VALID
+               ADD 1 TO STUDENT-COUNT
+               MOVE STU-ID    TO DET-ID
+               MOVE STU-FNAME TO DET-FNAME
+               MOVE STU-LNAME TO DET-LNAME
+               MOVE STU-GPA   TO DET-GPA
+               WRITE TRANSCRIPT-RECORD FROM DETAIL-LINE
+               DISPLAY "Transcript entry written for " STU-FNAME
+                   " " STU-LNAME
+           ELSE
+               ADD 1 TO REJECT-COUNT
+               DISPLAY "REJECTED - " STU-FNAME " " STU-LNAME
+                   ": GPA OUT OF RANGE"
+           END-IF.
+       VALIDATE-GPA.
+           MOVE 'Y' TO GPA-VALID-FLAG.
+           IF STU-GPA IS NOT NUMERIC
+               MOVE 'N' TO GPA-VALID-FLAG
+           ELSE
+               IF STU-GPA < 0.00 OR STU-GPA > 4.00
+                   MOVE 'N' TO GPA-VALID-FLAG
+               END-IF
+           END-IF.
+       END PROGRAM YOUR-PROGRAM-NAME.
