@@ -1,46 +1,121 @@
-      ******************************************************************
-      * Author: Asvanee Arong
-      * Date: 21/07/68
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ASSIGNMENT-04-1.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 SOURCE-DATA.
-           05 WS-TRAN-DATE PIC 9(8)        VAlUE 25072025.
-           05 WS-INV-NUM   PIC 9(4)        VALUE 35.
-           05 WS-PRICE     PIC 9(5)V99     VALUE 18500.75.
-           05 WS-BALANCE   PIC S9(5)V99    VALUE -2500.50.
-       01 EDT-FIELDS.
-           05 WS-EDT-DATE      PIC 99B99B9999.
-           05 WS-EDT-NUM       PIC 0099.
-           05 WS-EDT-PRICE     PIC $ZZ,ZZ9.99.
-           05 WS-EDT-SIGN-P    PIC +ZZ,ZZ9.99.
-           05 WS-EDT-SIGN-M    PIC -ZZ,ZZ9.99.
-           05 WS-EDT-CREDIT    PIC $ZZ,ZZ9.99CR.
-           05 WS-EDT-DEBIT     PIC $ZZ,ZZ9.99DB.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            MOVE WS-TRAN-DATE  TO WS-EDT-DATE.
-            MOVE WS-INV-NUM    TO WS-EDT-NUM.
-            MOVE WS-PRICE      TO WS-EDT-PRICE.
-            MOVE WS-BALANCE    TO WS-EDT-SIGN-P.
-            MOVE WS-BALANCE    TO WS-EDT-SIGN-M.
-            MOVE WS-BALANCE    TO WS-EDT-CREDIT.
-            MOVE WS-BALANCE    TO WS-EDT-DEBIT.
-
-            DISPLAY "--- Mini Receipt ---".
-            DISPLAY "Transaction Date  :   " WS-EDT-DATE.
-            DISPLAY "Invoice No.       :   " WS-EDT-NUM.
-            DISPLAY "Price             :   " WS-EDT-PRICE.
-            DISPLAY "--- Account Balance ---".
-            DISPLAY "Balance (Sign +)  :   " WS-EDT-SIGN-P.
-            DISPLAY "Balance (Sign -)  :   " WS-EDT-SIGN-M.
-            DISPLAY "Balance (CR)      :   " WS-EDT-CREDIT.
-            DISPLAY "Balance (DB)      :   " WS-EDT-DEBIT.
-
-            STOP RUN.
-       END PROGRAM ASSIGNMENT-04-1.
+      ******************************************************************
+      * Author: Asvanee Arong
+      * Date: 21/07/68
+      * Purpose:
+      * Tectonics: cobc
+      * Modifications:
+      *   - Invoice numbers now carry a check digit (last digit = sum
+      *     of the other three, mod 10); VALIDATE-INVOICE-CHECK-DIGIT
+      *     flags a mismatch instead of trusting the number as-is.
+      *   - Reads receipts.txt as a stack of transactions and prints
+      *     one receipt per record when the file is present; falls
+      *     back to the original single built-in record when it is
+      *     absent.
+      *   - A negative WS-BALANCE now also prints an alert line.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSIGNMENT-04-1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECEIPT-FILE ASSIGN TO "receipts.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RECEIPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD RECEIPT-FILE.
+       01 RECEIPT-RECORD.
+           05 TRAN-DATE     PIC 9(8).
+           05 TRAN-INV-NUM  PIC 9(4).
+           05 TRAN-PRICE    PIC 9(5)V99.
+           05 TRAN-BALANCE  PIC S9(5)V99 SIGN LEADING SEPARATE.
+       WORKING-STORAGE SECTION.
+       01 SOURCE-DATA.
+           05 WS-TRAN-DATE PIC 9(8)        VAlUE 25072025.
+           05 WS-INV-NUM   PIC 9(4)        VALUE 1236.
+           05 WS-INV-NUM-R REDEFINES WS-INV-NUM.
+               10 WS-INV-DIGIT-1  PIC 9.
+               10 WS-INV-DIGIT-2  PIC 9.
+               10 WS-INV-DIGIT-3  PIC 9.
+               10 WS-INV-CHECK    PIC 9.
+           05 WS-PRICE     PIC 9(5)V99     VALUE 18500.75.
+           05 WS-BALANCE   PIC S9(5)V99    VALUE -2500.50.
+       01 EDT-FIELDS.
+           05 WS-EDT-DATE      PIC 99B99B9999.
+           05 WS-EDT-NUM       PIC 9(4).
+           05 WS-EDT-PRICE     PIC $ZZ,ZZ9.99.
+           05 WS-EDT-SIGN-P    PIC +ZZ,ZZ9.99.
+           05 WS-EDT-SIGN-M    PIC -ZZ,ZZ9.99.
+           05 WS-EDT-CREDIT    PIC $ZZ,ZZ9.99CR.
+           05 WS-EDT-DEBIT     PIC $ZZ,ZZ9.99DB.
+       01 WS-RECEIPT-STATUS   PIC X(2).
+       01 WS-RECEIPT-EOF-FLAG PIC X(1) VALUE 'N'.
+           88 WS-RECEIPT-EOF          VALUE 'Y'.
+       01 WS-INV-CHECK-SUM    PIC 9(2).
+       01 WS-INV-CHECK-DIGIT-CALC PIC 9.
+       01 WS-INV-VALID-FLAG   PIC X(1) VALUE 'Y'.
+           88 WS-INV-IS-VALID         VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN INPUT RECEIPT-FILE.
+            IF WS-RECEIPT-STATUS = "00"
+                DISPLAY "receipts.txt found - printing receipts in "
+                    "batch."
+                PERFORM UNTIL WS-RECEIPT-EOF
+                    READ RECEIPT-FILE
+                        AT END
+                            SET WS-RECEIPT-EOF TO TRUE
+                        NOT AT END
+                            MOVE TRAN-DATE    TO WS-TRAN-DATE
+                            MOVE TRAN-INV-NUM TO WS-INV-NUM
+                            MOVE TRAN-PRICE   TO WS-PRICE
+                            MOVE TRAN-BALANCE TO WS-BALANCE
+                            PERFORM PRINT-RECEIPT
+                    END-READ
+                END-PERFORM
+                CLOSE RECEIPT-FILE
+            ELSE
+                DISPLAY "receipts.txt not found - using built-in "
+                    "sample record."
+                PERFORM PRINT-RECEIPT
+            END-IF.
+
+            STOP RUN.
+       PRINT-RECEIPT.
+            PERFORM VALIDATE-INVOICE-CHECK-DIGIT.
+
+            MOVE WS-TRAN-DATE  TO WS-EDT-DATE.
+            MOVE WS-INV-NUM    TO WS-EDT-NUM.
+            MOVE WS-PRICE      TO WS-EDT-PRICE.
+            MOVE WS-BALANCE    TO WS-EDT-SIGN-P.
+            MOVE WS-BALANCE    TO WS-EDT-SIGN-M.
+            MOVE WS-BALANCE    TO WS-EDT-CREDIT.
+            MOVE WS-BALANCE    TO WS-EDT-DEBIT.
+
+            DISPLAY "--- Mini Receipt ---".
+            DISPLAY "Transaction Date  :   " WS-EDT-DATE.
+            DISPLAY "Invoice No.       :   " WS-EDT-NUM.
+            IF NOT WS-INV-IS-VALID
+                DISPLAY "  ** WARNING: INVOICE CHECK DIGIT MISMATCH "
+                    "**"
+            END-IF.
+            DISPLAY "Price             :   " WS-EDT-PRICE.
+            DISPLAY "--- Account Balance ---".
+            DISPLAY "Balance (Sign +)  :   " WS-EDT-SIGN-P.
+            DISPLAY "Balance (Sign -)  :   " WS-EDT-SIGN-M.
+            DISPLAY "Balance (CR)      :   " WS-EDT-CREDIT.
+            DISPLAY "Balance (DB)      :   " WS-EDT-DEBIT.
+            IF WS-BALANCE < ZERO
+                DISPLAY "  ** ALERT: ACCOUNT BALANCE IS NEGATIVE **"
+            END-IF.
+       VALIDATE-INVOICE-CHECK-DIGIT.
+            MOVE 'Y' TO WS-INV-VALID-FLAG.
+            COMPUTE WS-INV-CHECK-SUM =
+                WS-INV-DIGIT-1 + WS-INV-DIGIT-2 + WS-INV-DIGIT-3.
+            DIVIDE WS-INV-CHECK-SUM BY 10
+                GIVING WS-INV-CHECK-SUM
+                REMAINDER WS-INV-CHECK-DIGIT-CALC.
+            IF WS-INV-CHECK-DIGIT-CALC NOT = WS-INV-CHECK
+                MOVE 'N' TO WS-INV-VALID-FLAG
+            END-IF.
+       END PROGRAM ASSIGNMENT-04-1.
