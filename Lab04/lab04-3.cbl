@@ -1,33 +1,111 @@
-      ******************************************************************
-      * Author: Asvanee Arong
-      * Date:21/07/68
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DEMO-REDEFINE.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 RAW-DATA.
-           05 RAW-PAY-STRING PIC X(6).
-       01 NUMBERIC-VIEW REDEFINES RAW-DATA.
-           05 HOURLY-RATE  PIC 99V9999.
-           05 WEEKLY-SALARY REDEFINES HOURLY-RATE PIC 9999V99.
-       01 DISPLAY-FIELDS.
-           05 DISPLAY-HOURLY PIC Z9.9999.
-           05 DISPLAY-SALARY PIC $Z,ZZ9.99.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            MOVE "020000" TO RAW-PAY-STRING.
-            DISPLAY "Raw Data is   :   " RAW-PAY-STRING.
-            DISPLAY " ".
-            DISPLAY "Useage Case 1    : If employee is Hourly...  "
-            MOVE HOURLY-RATE TO DISPLAY-HOURLY.
-            DISPLAY "Interpreted Hourly Rate Is    " DISPLAY-HOURLY.
-            DISPLAY "Useage Case 2    : If employee is Salried...  "
-            MOVE WEEKLY-SALARY TO DISPLAY-SALARY.
-            DISPLAY "Interpreted Hourly Rate Is    " DISPLAY-SALARY.
-            STOP RUN.
-       END PROGRAM DEMO-REDEFINE.
+      ******************************************************************
+      * Author: Asvanee Arong
+      * Date:21/07/68
+      * Purpose:
+      * Tectonics: cobc
+      * Modifications:
+      *   - Added WS-EMP-TYPE so only the REDEFINES interpretation that
+      *     matches the employee (Hourly vs. Salaried) is decoded,
+      *     instead of always showing both for the same raw string.
+      *   - Added batch decoding: paystrings.txt is read as a stack of
+      *     (type, currency, raw string) records when present; the
+      *     original single built-in string is used when it is absent.
+      *   - The salary display picks its currency symbol from a
+      *     currency code (USD/THB/EUR/GBP) instead of a hardcoded $.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMO-REDEFINE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAY-FILE ASSIGN TO "paystrings.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PAY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAY-FILE.
+       01 PAY-RECORD.
+           05 PAY-EMP-TYPE     PIC X(1).
+           05 PAY-CURRENCY-CODE PIC X(3).
+           05 PAY-RAW-STRING   PIC X(6).
+       WORKING-STORAGE SECTION.
+       01 RAW-DATA.
+           05 RAW-PAY-STRING PIC X(6).
+       01 NUMBERIC-VIEW REDEFINES RAW-DATA.
+           05 HOURLY-RATE  PIC 99V9999.
+           05 WEEKLY-SALARY REDEFINES HOURLY-RATE PIC 9999V99.
+       01 DISPLAY-FIELDS.
+           05 DISPLAY-HOURLY PIC Z9.9999.
+           05 DISPLAY-SALARY PIC Z,ZZ9.99.
+       01 WS-EMP-TYPE PIC X(1) VALUE 'H'.
+           88 WS-EMP-IS-HOURLY        VALUE 'H' 'h'.
+           88 WS-EMP-IS-SALARIED      VALUE 'S' 's'.
+       01 WS-CURRENCY-CODE   PIC X(3) VALUE "USD".
+       01 WS-CURRENCY-SYMBOL PIC X(3).
+       01 WS-SALARY-LINE     PIC X(20).
+       01 WS-PAY-STATUS      PIC X(2).
+       01 WS-PAY-EOF-FLAG    PIC X(1) VALUE 'N'.
+           88 WS-PAY-EOF              VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN INPUT PAY-FILE.
+            IF WS-PAY-STATUS = "00"
+                DISPLAY "paystrings.txt found - decoding pay strings "
+                    "in batch."
+                PERFORM UNTIL WS-PAY-EOF
+                    READ PAY-FILE
+                        AT END
+                            SET WS-PAY-EOF TO TRUE
+                        NOT AT END
+                            MOVE PAY-EMP-TYPE      TO WS-EMP-TYPE
+                            MOVE PAY-CURRENCY-CODE TO WS-CURRENCY-CODE
+                            MOVE PAY-RAW-STRING    TO RAW-PAY-STRING
+                            PERFORM DECODE-PAY-STRING
+                    END-READ
+                END-PERFORM
+                CLOSE PAY-FILE
+            ELSE
+                DISPLAY "paystrings.txt not found - using built-in "
+                    "sample string."
+                DISPLAY "Useage Case 1    : If employee is Hourly... "
+                MOVE "020000" TO RAW-PAY-STRING
+                MOVE 'H'      TO WS-EMP-TYPE
+                MOVE "USD"    TO WS-CURRENCY-CODE
+                PERFORM DECODE-PAY-STRING
+                DISPLAY "Useage Case 2    : If employee is Salried..."
+                MOVE "020000" TO RAW-PAY-STRING
+                MOVE 'S'      TO WS-EMP-TYPE
+                MOVE "USD"    TO WS-CURRENCY-CODE
+                PERFORM DECODE-PAY-STRING
+            END-IF.
+            STOP RUN.
+       DECODE-PAY-STRING.
+            PERFORM SET-CURRENCY-SYMBOL.
+            DISPLAY "Raw Data is   :   " RAW-PAY-STRING.
+            EVALUATE TRUE
+                WHEN WS-EMP-IS-HOURLY
+                    MOVE HOURLY-RATE TO DISPLAY-HOURLY
+                    DISPLAY "Interpreted Hourly Rate Is    "
+                        DISPLAY-HOURLY
+                WHEN WS-EMP-IS-SALARIED
+                    MOVE WEEKLY-SALARY TO DISPLAY-SALARY
+                    STRING WS-CURRENCY-SYMBOL DELIMITED BY SPACE
+                           DISPLAY-SALARY DELIMITED BY SIZE
+                           INTO WS-SALARY-LINE
+                    END-STRING
+                    DISPLAY "Interpreted Weekly Salary Is    "
+                        WS-SALARY-LINE
+                WHEN OTHER
+                    DISPLAY "Unknown employee type - skipped: "
+                        WS-EMP-TYPE
+            END-EVALUATE.
+       SET-CURRENCY-SYMBOL.
+            EVALUATE WS-CURRENCY-CODE
+                WHEN "USD" MOVE "$"   TO WS-CURRENCY-SYMBOL
+                WHEN "THB" MOVE "THB" TO WS-CURRENCY-SYMBOL
+                WHEN "EUR" MOVE "EUR" TO WS-CURRENCY-SYMBOL
+                WHEN "GBP" MOVE "GBP" TO WS-CURRENCY-SYMBOL
+                WHEN OTHER MOVE "$"   TO WS-CURRENCY-SYMBOL
+            END-EVALUATE.
+       END PROGRAM DEMO-REDEFINE.
