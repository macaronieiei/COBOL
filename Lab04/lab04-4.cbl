@@ -1,39 +1,72 @@
-      ******************************************************************
-      * Author: Asvanee Arong
-      * Date:21/07/68
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FOR-LOOP-DEMO.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-COUNTER PIC 99.
-       01 WS-COUNTER2 PIC 99 VALUE 1.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Start For Loop".
-            PERFORM VARYING WS-COUNTER FROM 1 BY 1
-               UNTIL WS-COUNTER > 10
-               DISPLAY "Current NUMBER :   " WS-COUNTER
-            END-PERFORM.
-            DISPLAY "Loop Finished!!"
-
-            DISPLAY "----------------------".
-            PERFORM UNTIL WS-COUNTER2 > 5
-               DISPLAY "Untill Loop Number :   " WS-COUNTER2
-               ADD 1 TO WS-COUNTER2
-            END-PERFORM.
-            DISPLAY "---------------------"
-            DISPLAY "WS-COUNTER :   " WS-COUNTER.
-            PERFORM WITH TEST AFTER UNTIL WS-COUNTER > 10
-               DISPLAY "Test After Loop, Number    :   " WS-COUNTER
-            END-PERFORM.
-            DISPLAY "---------------------"
-
-            PERFORM 3 TIMES
-               DISPLAY "Hello, Cobol"
-            END-PERFORM.
-            STOP RUN.
-       END PROGRAM FOR-LOOP-DEMO.
+      ******************************************************************
+      * Author: Asvanee Arong
+      * Date:21/07/68
+      * Purpose:
+      * Tectonics: cobc
+      * Modifications:
+      *   - The VARYING/UNTIL/TEST-AFTER loop limits and the TIMES
+      *     count used to be hardcoded (10, 5, 3); they are now
+      *     operator-entered, each defaulting to its old value when
+      *     left blank.
+      *   - The VARYING loop's starting value used to be hardcoded at
+      *     1; it is now operator-entered the same way, defaulting to
+      *     1 when left blank.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOR-LOOP-DEMO.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 WS-COUNTER PIC 99.
+       01 WS-COUNTER2 PIC 99 VALUE 1.
+       01 WS-VARYING-START  PIC 99 VALUE ZERO.
+       01 WS-VARYING-LIMIT  PIC 99 VALUE ZERO.
+       01 WS-UNTIL-LIMIT    PIC 99 VALUE ZERO.
+       01 WS-TIMES-COUNT    PIC 99 VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "Starting value for the VARYING loop (blank = 1): ".
+            ACCEPT WS-VARYING-START.
+            IF WS-VARYING-START = ZERO
+                MOVE 1 TO WS-VARYING-START
+            END-IF.
+            DISPLAY "Upper limit for the VARYING loop (blank = 10): ".
+            ACCEPT WS-VARYING-LIMIT.
+            IF WS-VARYING-LIMIT = ZERO
+                MOVE 10 TO WS-VARYING-LIMIT
+            END-IF.
+            DISPLAY "Upper limit for the UNTIL loop (blank = 5): ".
+            ACCEPT WS-UNTIL-LIMIT.
+            IF WS-UNTIL-LIMIT = ZERO
+                MOVE 5 TO WS-UNTIL-LIMIT
+            END-IF.
+            DISPLAY "How many times for the TIMES loop (blank = 3): ".
+            ACCEPT WS-TIMES-COUNT.
+            IF WS-TIMES-COUNT = ZERO
+                MOVE 3 TO WS-TIMES-COUNT
+            END-IF.
+
+            DISPLAY "Start For Loop".
+            PERFORM VARYING WS-COUNTER FROM WS-VARYING-START BY 1
+               UNTIL WS-COUNTER > WS-VARYING-LIMIT
+               DISPLAY "Current NUMBER :   " WS-COUNTER
+            END-PERFORM.
+            DISPLAY "Loop Finished!!"
+
+            DISPLAY "----------------------".
+            PERFORM UNTIL WS-COUNTER2 > WS-UNTIL-LIMIT
+               DISPLAY "Untill Loop Number :   " WS-COUNTER2
+               ADD 1 TO WS-COUNTER2
+            END-PERFORM.
+            DISPLAY "---------------------"
+            DISPLAY "WS-COUNTER :   " WS-COUNTER.
+            PERFORM WITH TEST AFTER UNTIL WS-COUNTER > WS-VARYING-LIMIT
+               DISPLAY "Test After Loop, Number    :   " WS-COUNTER
+            END-PERFORM.
+            DISPLAY "---------------------"
+
+            PERFORM WS-TIMES-COUNT TIMES
+               DISPLAY "Hello, Cobol"
+            END-PERFORM.
+            STOP RUN.
+       END PROGRAM FOR-LOOP-DEMO.
