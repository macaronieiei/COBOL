@@ -1,68 +1,263 @@
-      ******************************************************************
-      * Author: Asvanee Arong
-      * Date: 04/08/68
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LAB-REDEFINES.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-INPUT-AREA.
-           05 WS-INPUT-DATE    PIC X(8).
-
-       01 WS-DATE-PARSED REDEFINES WS-INPUT-AREA.
-           05 WS-YEAR          PIC x(4).
-           05 WS-MONTH         PIC XX.
-           05 WS-DAY           PIC XX.
-
-       01 WS-DISPLAY-DATE-1.
-           05 DISPLAY1-DAY     PIC XX.
-           05 FILLER           PIC X   VALUE "/".
-           05 DISPLAY1-MONTH   PIC XX.
-           05 FILLER           PIC X   VALUE "/".
-           05 DISPLAY1-YEAR    PIC X(4).
-
-       01 WS-DISPLAY-DATE-2.
-           05 DISPLAY2-DAY     PIC XX.
-           05 FILLER           PIC X   VALUE "-".
-           05 DISPLAY2-MONTH   PIC X(3).
-           05 FILLER           PIC X   VALUE "-".
-           05 DISPLAY2-YEAR    PIC X(4).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Please enter date in YYYYMMDD format :".
-            ACCEPT WS-INPUT-DATE.
-            DISPLAY " ".
-
-      *>       TYPE1
-           MOVE WS-MONTH TO DISPLAY1-MONTH.
-           MOVE WS-DAY TO DISPLAY1-DAY.
-           MOVE WS-YEAR TO DISPLAY1-YEAR.
-           DISPLAY "Refoematted Date (MM/DD/YYYY) : " WS-DISPLAY-DATE-1.
-
-      *>      TYPE2
-           EVALUATE WS-MONTH
-               WHEN "01" MOVE "JAN" TO DISPLAY2-MONTH
-               WHEN "02" MOVE "FEB" TO DISPLAY2-MONTH
-               WHEN "03" MOVE "MAR" TO DISPLAY2-MONTH
-               WHEN "04" MOVE "APR" TO DISPLAY2-MONTH
-               WHEN "05" MOVE "MAY" TO DISPLAY2-MONTH
-               WHEN "06" MOVE "JUN" TO DISPLAY2-MONTH
-               WHEN "07" MOVE "JUL" TO DISPLAY2-MONTH
-               WHEN "08" MOVE "AUG" TO DISPLAY2-MONTH
-               WHEN "09" MOVE "SEP" TO DISPLAY2-MONTH
-               WHEN "10" MOVE "OCT" TO DISPLAY2-MONTH
-               WHEN "11" MOVE "NOV" TO DISPLAY2-MONTH
-               WHEN "12" MOVE "DEC" TO DISPLAY2-MONTH
-               WHEN OTHER MOVE "???" TO DISPLAY2-MONTH
-           END-EVALUATE
-
-           MOVE WS-DAY TO DISPLAY2-DAY.
-           MOVE WS-YEAR TO DISPLAY2-YEAR.
-           DISPLAY "Refoematted Date (DD-MON-YYYY) : " WS-DISPLAY-DATE-2
-
-           STOP RUN.
-       END PROGRAM LAB-REDEFINES.
+      ******************************************************************
+      * Author: Asvanee Arong
+      * Date: 04/08/68
+      * Purpose:
+      * Tectonics: cobc
+      * Modifications:
+      *   - Added VALIDATE-CALC-DATE so an out-of-range month/day or a
+      *     non-numeric year/month/day is rejected with a message
+      *     instead of being reformatted as if it were good data.
+      *   - Added a third output format, Julian (YYYY-DDD), alongside
+      *     the existing MM/DD/YYYY and DD-MON-YYYY formats.
+      *   - Added a second date and a day-count difference between the
+      *     two, reusing the same parsing/validation/day-of-year logic.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB-REDEFINES.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT-AREA.
+           05 WS-INPUT-DATE    PIC X(8).
+
+       01 WS-DATE-PARSED REDEFINES WS-INPUT-AREA.
+           05 WS-YEAR          PIC x(4).
+           05 WS-MONTH         PIC XX.
+           05 WS-DAY           PIC XX.
+
+       01 WS-DISPLAY-DATE-1.
+           05 DISPLAY1-DAY     PIC XX.
+           05 FILLER           PIC X   VALUE "/".
+           05 DISPLAY1-MONTH   PIC XX.
+           05 FILLER           PIC X   VALUE "/".
+           05 DISPLAY1-YEAR    PIC X(4).
+
+       01 WS-DISPLAY-DATE-2.
+           05 DISPLAY2-DAY     PIC XX.
+           05 FILLER           PIC X   VALUE "-".
+           05 DISPLAY2-MONTH   PIC X(3).
+           05 FILLER           PIC X   VALUE "-".
+           05 DISPLAY2-YEAR    PIC X(4).
+
+       01 WS-CALC-YEAR       PIC 9(4).
+       01 WS-CALC-MONTH      PIC 9(2).
+       01 WS-CALC-DAY        PIC 9(2).
+       01 WS-CALC-MAX-DAY    PIC 9(2).
+       01 WS-CALC-LEAP-FLAG  PIC X(1) VALUE 'N'.
+           88 WS-CALC-IS-LEAP        VALUE 'Y'.
+       01 WS-CALC-VALID-FLAG PIC X(1) VALUE 'Y'.
+           88 WS-CALC-IS-VALID       VALUE 'Y'.
+       01 WS-CALC-QUOTIENT   PIC 9(4).
+       01 WS-CALC-REMAINDER  PIC 9(4).
+       01 WS-CALC-DAYS-BEFORE-MONTH PIC 9(3).
+       01 WS-CALC-DAY-OF-YEAR       PIC 9(3).
+
+       01 WS-DISPLAY-DATE-3.
+           05 DISPLAY3-YEAR    PIC X(4).
+           05 FILLER           PIC X   VALUE "-".
+           05 DISPLAY3-JULIAN  PIC 999.
+
+       01 WS-ABS-YEAR        PIC 9(4).
+       01 WS-ABS-DOY         PIC 9(3).
+       01 WS-ABS-Y1          PIC 9(4).
+       01 WS-ABS-DIV4        PIC 9(4).
+       01 WS-ABS-DIV100      PIC 9(4).
+       01 WS-ABS-DIV400      PIC 9(4).
+       01 WS-ABS-REM         PIC 9(4).
+       01 WS-ABS-DAY-NUM     PIC 9(9).
+
+       01 WS-ABS-DAY-1       PIC 9(9) VALUE ZERO.
+       01 WS-ABS-DAY-2       PIC 9(9) VALUE ZERO.
+       01 WS-DAY-DIFFERENCE  PIC S9(9).
+       01 WS-DAY-DIFFERENCE-ABS PIC 9(9).
+       01 WS-DATE1-VALID-FLAG PIC X(1) VALUE 'N'.
+           88 WS-DATE1-IS-VALID       VALUE 'Y'.
+       01 WS-DATE2-VALID-FLAG PIC X(1) VALUE 'N'.
+           88 WS-DATE2-IS-VALID       VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "Please enter date in YYYYMMDD format :".
+            ACCEPT WS-INPUT-DATE.
+            DISPLAY " ".
+
+           MOVE WS-YEAR  TO WS-CALC-YEAR.
+           MOVE WS-MONTH TO WS-CALC-MONTH.
+           MOVE WS-DAY   TO WS-CALC-DAY.
+           PERFORM VALIDATE-CALC-DATE.
+
+           IF WS-CALC-IS-VALID
+      *>       TYPE1
+               MOVE WS-MONTH TO DISPLAY1-MONTH
+               MOVE WS-DAY TO DISPLAY1-DAY
+               MOVE WS-YEAR TO DISPLAY1-YEAR
+               DISPLAY "Refoematted Date (MM/DD/YYYY) : "
+                   WS-DISPLAY-DATE-1
+
+      *>      TYPE2
+               EVALUATE WS-MONTH
+                   WHEN "01" MOVE "JAN" TO DISPLAY2-MONTH
+                   WHEN "02" MOVE "FEB" TO DISPLAY2-MONTH
+                   WHEN "03" MOVE "MAR" TO DISPLAY2-MONTH
+                   WHEN "04" MOVE "APR" TO DISPLAY2-MONTH
+                   WHEN "05" MOVE "MAY" TO DISPLAY2-MONTH
+                   WHEN "06" MOVE "JUN" TO DISPLAY2-MONTH
+                   WHEN "07" MOVE "JUL" TO DISPLAY2-MONTH
+                   WHEN "08" MOVE "AUG" TO DISPLAY2-MONTH
+                   WHEN "09" MOVE "SEP" TO DISPLAY2-MONTH
+                   WHEN "10" MOVE "OCT" TO DISPLAY2-MONTH
+                   WHEN "11" MOVE "NOV" TO DISPLAY2-MONTH
+                   WHEN "12" MOVE "DEC" TO DISPLAY2-MONTH
+                   WHEN OTHER MOVE "???" TO DISPLAY2-MONTH
+               END-EVALUATE
+
+               MOVE WS-DAY TO DISPLAY2-DAY
+               MOVE WS-YEAR TO DISPLAY2-YEAR
+               DISPLAY "Refoematted Date (DD-MON-YYYY) : "
+                   WS-DISPLAY-DATE-2
+
+      *>      TYPE3
+               PERFORM COMPUTE-DAY-OF-YEAR
+               MOVE WS-YEAR TO DISPLAY3-YEAR
+               MOVE WS-CALC-DAY-OF-YEAR TO DISPLAY3-JULIAN
+               DISPLAY "Refoematted Date (Julian YYYY-DDD) : "
+                   WS-DISPLAY-DATE-3
+
+               MOVE WS-CALC-YEAR TO WS-ABS-YEAR
+               MOVE WS-CALC-DAY-OF-YEAR TO WS-ABS-DOY
+               PERFORM COMPUTE-ABSOLUTE-DAY
+               MOVE WS-ABS-DAY-NUM TO WS-ABS-DAY-1
+               SET WS-DATE1-IS-VALID TO TRUE
+           ELSE
+               DISPLAY "Invalid date - not reformatted."
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "Enter a second date (YYYYMMDD) to compute the "
+               "difference in days :".
+           ACCEPT WS-INPUT-DATE.
+
+           MOVE WS-YEAR  TO WS-CALC-YEAR.
+           MOVE WS-MONTH TO WS-CALC-MONTH.
+           MOVE WS-DAY   TO WS-CALC-DAY.
+           PERFORM VALIDATE-CALC-DATE.
+
+           IF WS-CALC-IS-VALID
+               PERFORM COMPUTE-DAY-OF-YEAR
+               MOVE WS-CALC-YEAR TO WS-ABS-YEAR
+               MOVE WS-CALC-DAY-OF-YEAR TO WS-ABS-DOY
+               PERFORM COMPUTE-ABSOLUTE-DAY
+               MOVE WS-ABS-DAY-NUM TO WS-ABS-DAY-2
+               SET WS-DATE2-IS-VALID TO TRUE
+           ELSE
+               DISPLAY "Invalid second date - difference not "
+                   "computed."
+           END-IF.
+
+           IF WS-DATE1-IS-VALID AND WS-DATE2-IS-VALID
+               COMPUTE WS-DAY-DIFFERENCE = WS-ABS-DAY-1 - WS-ABS-DAY-2
+               IF WS-DAY-DIFFERENCE < 0
+                   COMPUTE WS-DAY-DIFFERENCE-ABS =
+                       ZERO - WS-DAY-DIFFERENCE
+                   DISPLAY "Difference : " WS-DAY-DIFFERENCE-ABS
+                       " days (first date is earlier)"
+               ELSE
+                   MOVE WS-DAY-DIFFERENCE TO WS-DAY-DIFFERENCE-ABS
+                   DISPLAY "Difference : " WS-DAY-DIFFERENCE-ABS
+                       " days (first date is later or the same)"
+               END-IF
+           END-IF.
+
+           STOP RUN.
+       VALIDATE-CALC-DATE.
+           MOVE 'Y' TO WS-CALC-VALID-FLAG.
+           IF WS-YEAR IS NOT NUMERIC
+               OR WS-MONTH IS NOT NUMERIC
+               OR WS-DAY IS NOT NUMERIC
+               DISPLAY "REJECTED - DATE MUST BE ALL NUMERIC"
+               MOVE 'N' TO WS-CALC-VALID-FLAG
+           ELSE
+               IF WS-CALC-MONTH < 1 OR WS-CALC-MONTH > 12
+                   DISPLAY "REJECTED - MONTH MUST BE 01 THRU 12"
+                   MOVE 'N' TO WS-CALC-VALID-FLAG
+               ELSE
+                   PERFORM CHECK-LEAP-YEAR
+                   PERFORM SET-MAX-DAY
+                   IF WS-CALC-DAY < 1 OR WS-CALC-DAY > WS-CALC-MAX-DAY
+                       DISPLAY "REJECTED - DAY OUT OF RANGE FOR MONTH"
+                       MOVE 'N' TO WS-CALC-VALID-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+       CHECK-LEAP-YEAR.
+           MOVE 'N' TO WS-CALC-LEAP-FLAG.
+           DIVIDE WS-CALC-YEAR BY 400
+               GIVING WS-CALC-QUOTIENT REMAINDER WS-CALC-REMAINDER.
+           IF WS-CALC-REMAINDER = 0
+               MOVE 'Y' TO WS-CALC-LEAP-FLAG
+           ELSE
+               DIVIDE WS-CALC-YEAR BY 100
+                   GIVING WS-CALC-QUOTIENT REMAINDER WS-CALC-REMAINDER
+               IF WS-CALC-REMAINDER = 0
+                   MOVE 'N' TO WS-CALC-LEAP-FLAG
+               ELSE
+                   DIVIDE WS-CALC-YEAR BY 4
+                       GIVING WS-CALC-QUOTIENT
+                       REMAINDER WS-CALC-REMAINDER
+                   IF WS-CALC-REMAINDER = 0
+                       MOVE 'Y' TO WS-CALC-LEAP-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+       SET-MAX-DAY.
+           EVALUATE WS-CALC-MONTH
+               WHEN 01 MOVE 31 TO WS-CALC-MAX-DAY
+               WHEN 02
+                   IF WS-CALC-IS-LEAP
+                       MOVE 29 TO WS-CALC-MAX-DAY
+                   ELSE
+                       MOVE 28 TO WS-CALC-MAX-DAY
+                   END-IF
+               WHEN 03 MOVE 31 TO WS-CALC-MAX-DAY
+               WHEN 04 MOVE 30 TO WS-CALC-MAX-DAY
+               WHEN 05 MOVE 31 TO WS-CALC-MAX-DAY
+               WHEN 06 MOVE 30 TO WS-CALC-MAX-DAY
+               WHEN 07 MOVE 31 TO WS-CALC-MAX-DAY
+               WHEN 08 MOVE 31 TO WS-CALC-MAX-DAY
+               WHEN 09 MOVE 30 TO WS-CALC-MAX-DAY
+               WHEN 10 MOVE 31 TO WS-CALC-MAX-DAY
+               WHEN 11 MOVE 30 TO WS-CALC-MAX-DAY
+               WHEN 12 MOVE 31 TO WS-CALC-MAX-DAY
+           END-EVALUATE.
+       COMPUTE-DAY-OF-YEAR.
+           EVALUATE WS-CALC-MONTH
+               WHEN 01 MOVE 0   TO WS-CALC-DAYS-BEFORE-MONTH
+               WHEN 02 MOVE 31  TO WS-CALC-DAYS-BEFORE-MONTH
+               WHEN 03 MOVE 59  TO WS-CALC-DAYS-BEFORE-MONTH
+               WHEN 04 MOVE 90  TO WS-CALC-DAYS-BEFORE-MONTH
+               WHEN 05 MOVE 120 TO WS-CALC-DAYS-BEFORE-MONTH
+               WHEN 06 MOVE 151 TO WS-CALC-DAYS-BEFORE-MONTH
+               WHEN 07 MOVE 181 TO WS-CALC-DAYS-BEFORE-MONTH
+               WHEN 08 MOVE 212 TO WS-CALC-DAYS-BEFORE-MONTH
+               WHEN 09 MOVE 243 TO WS-CALC-DAYS-BEFORE-MONTH
+               WHEN 10 MOVE 273 TO WS-CALC-DAYS-BEFORE-MONTH
+               WHEN 11 MOVE 304 TO WS-CALC-DAYS-BEFORE-MONTH
+               WHEN 12 MOVE 334 TO WS-CALC-DAYS-BEFORE-MONTH
+           END-EVALUATE.
+           COMPUTE WS-CALC-DAY-OF-YEAR =
+               WS-CALC-DAYS-BEFORE-MONTH + WS-CALC-DAY.
+           IF WS-CALC-IS-LEAP AND WS-CALC-MONTH > 2
+               ADD 1 TO WS-CALC-DAY-OF-YEAR
+           END-IF.
+       COMPUTE-ABSOLUTE-DAY.
+           COMPUTE WS-ABS-Y1 = WS-ABS-YEAR - 1.
+           DIVIDE WS-ABS-Y1 BY 4
+               GIVING WS-ABS-DIV4 REMAINDER WS-ABS-REM.
+           DIVIDE WS-ABS-Y1 BY 100
+               GIVING WS-ABS-DIV100 REMAINDER WS-ABS-REM.
+           DIVIDE WS-ABS-Y1 BY 400
+               GIVING WS-ABS-DIV400 REMAINDER WS-ABS-REM.
+           COMPUTE WS-ABS-DAY-NUM =
+               (WS-ABS-YEAR * 365) + WS-ABS-DIV4 - WS-ABS-DIV100
+                   + WS-ABS-DIV400 + WS-ABS-DOY.
+       END PROGRAM LAB-REDEFINES.
