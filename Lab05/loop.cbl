@@ -1,43 +1,104 @@
-      ******************************************************************
-      * Author: Asvanee Arong
-      * Date: 04/08/68
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NUM-MULTIPLY.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 COUNTER          PIC 99     VALUE 1.
-       01 NUM              PIC 99.
-       01 RESULT           PIC 999.
-       01 DISPLAY-NUM      PIC Z(3).
-       01 DISPLAY-RESULT   PIC Z(3).
-       01 DISPLAY-COUNTER  PIC Z(2).
-       01 MUL-TIME         PIC 99.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Enter a number : ".
-           ACCEPT NUM.
-
-           PERFORM UNTIL COUNTER > 12
-               MOVE 0 TO RESULT
-               MOVE 0 TO MUL-TIME
-
-               PERFORM UNTIL MUL-TIME = COUNTER
-                   ADD NUM TO RESULT
-                   ADD 1 TO MUL-TIME
-               END-PERFORM
-
-               MOVE NUM TO DISPLAY-NUM
-               MOVE RESULT TO DISPLAY-RESULT
-               MOVE COUNTER TO DISPLAY-COUNTER
-
-               DISPLAY DISPLAY-NUM " x " DISPLAY-COUNTER " = "
-               DISPLAY-RESULT
-               ADD 1 TO COUNTER
-           END-PERFORM
-           STOP RUN.
-       END PROGRAM NUM-MULTIPLY.
+      ******************************************************************
+      * Author: Asvanee Arong
+      * Date: 04/08/68
+      * Purpose:
+      * Tectonics: cobc
+      * Modifications:
+      *   - Also writes each multiplication line to multable.txt, in
+      *     addition to displaying it, so the table can be kept without
+      *     copying it off the console.
+      *   - The table used to always stop at 12; it now stops at an
+      *     operator-entered limit, defaulting to 12 when left blank.
+      *   - The table used to always start at 1; it now starts at an
+      *     operator-entered value, defaulting to 1 when left blank.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUM-MULTIPLY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULT-TABLE-FILE ASSIGN TO "multable.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MULT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MULT-TABLE-FILE.
+       01 MULT-TABLE-RECORD    PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01 COUNTER          PIC 99     VALUE 1.
+       01 NUM              PIC 99.
+       01 RESULT           PIC 999.
+       01 DISPLAY-NUM      PIC Z(3).
+       01 DISPLAY-RESULT   PIC Z(3).
+       01 DISPLAY-COUNTER  PIC Z(2).
+       01 MUL-TIME         PIC 99.
+       01 WS-START           PIC 99     VALUE ZERO.
+       01 WS-LIMIT          PIC 99     VALUE ZERO.
+       01 WS-MULT-FILE-STATUS PIC X(2).
+       01 WS-MULT-FILE-OPEN-FLAG PIC X(1) VALUE 'N'.
+           88 WS-MULT-FILE-IS-OPEN      VALUE 'Y'.
+       01 WS-MULT-LINE.
+           05 WSM-NUM       PIC Z(3).
+           05 FILLER        PIC X(3) VALUE " x ".
+           05 WSM-COUNTER   PIC Z(2).
+           05 FILLER        PIC X(3) VALUE " = ".
+           05 WSM-RESULT    PIC Z(3).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Enter a number : ".
+           ACCEPT NUM.
+           DISPLAY "Enter how many multiples to show (blank = 12) : ".
+           ACCEPT WS-LIMIT.
+           IF WS-LIMIT = ZERO
+               MOVE 12 TO WS-LIMIT
+           END-IF.
+           DISPLAY "Enter the multiple to start at (blank = 1) : ".
+           ACCEPT WS-START.
+           IF WS-START = ZERO
+               MOVE 1 TO WS-START
+           END-IF.
+           MOVE WS-START TO COUNTER.
+
+           OPEN OUTPUT MULT-TABLE-FILE.
+           IF WS-MULT-FILE-STATUS = "00"
+               SET WS-MULT-FILE-IS-OPEN TO TRUE
+           ELSE
+               DISPLAY "Unable to open multable.txt - status "
+                   WS-MULT-FILE-STATUS
+           END-IF.
+
+           PERFORM UNTIL COUNTER > WS-LIMIT
+               MOVE 0 TO RESULT
+               MOVE 0 TO MUL-TIME
+
+               PERFORM UNTIL MUL-TIME = COUNTER
+                   ADD NUM TO RESULT
+                   ADD 1 TO MUL-TIME
+               END-PERFORM
+
+               MOVE NUM TO DISPLAY-NUM
+               MOVE RESULT TO DISPLAY-RESULT
+               MOVE COUNTER TO DISPLAY-COUNTER
+
+               DISPLAY DISPLAY-NUM " x " DISPLAY-COUNTER " = "
+               DISPLAY-RESULT
+
+               IF WS-MULT-FILE-IS-OPEN
+                   MOVE NUM TO WSM-NUM
+                   MOVE COUNTER TO WSM-COUNTER
+                   MOVE RESULT TO WSM-RESULT
+                   WRITE MULT-TABLE-RECORD FROM WS-MULT-LINE
+               END-IF
+
+               ADD 1 TO COUNTER
+           END-PERFORM
+
+           IF WS-MULT-FILE-IS-OPEN
+               CLOSE MULT-TABLE-FILE
+               DISPLAY "Table also written to multable.txt."
+           END-IF.
+           STOP RUN.
+       END PROGRAM NUM-MULTIPLY.
