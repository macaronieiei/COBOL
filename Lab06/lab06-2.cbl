@@ -1,58 +1,723 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO "employees.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMPLOYEE-FILE.
-       01 EMPLOYEE-RECORD.
-           05 EMP-ID   PIC X(4).
-           05 EMP-NAME PIC X(15).
-           05 EMP-DEP  PIC X(10).
-           05 EMP-SALARY   PIC 9(8)V99.
-       WORKING-STORAGE SECTION.
-       01 WS-EOF-FLAG          PIC A(1)    VALUE 'N'.
-           88 WS-END-OF-FILE               VALUE 'Y'.
-       01 WS-CALCULATATIONS.
-           05 WS-TOTAL-SALARY  PIC 9(9)V99 VALUE ZERO.
-       01 WS-DISPLAY-FIELDS.
-           05 DISP-SALARY          PIC $ZZ,ZZZ,ZZ9.99.
-           05 DISP-TOTAL-SALARY    PIC $ZZZ,ZZZ,ZZ9.99.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            OPEN INPUT EMPLOYEE-FILE.
-            PERFORM UNTIL WS-END-OF-FILE
-               READ EMPLOYEE-FILE
-                   AT END
-                       SET WS-END-OF-FILE TO TRUE
-                   NOT AT END
-                       PERFORM PROCESS-SINGLE-RECORD
-               END-READ
-            END-PERFORM.
-
-            CLOSE EMPLOYEE-FILE.
-
-            PERFORM DISPLAY-SUMMARY-REPORT.
-            STOP RUN.
-       PROCESS-SINGLE-RECORD.
-            MOVE EMP-SALARY TO DISP-SALARY.
-            DISPLAY "Processing : " EMP-NAME " | Salary : " DISP-SALARY.
-            ADD EMP-SALARY TO WS-TOTAL-SALARY.
-       DISPLAY-SUMMARY-REPORT.
-            DISPLAY " ".
-            DISPLAY "--- End of File ---".
-            DISPLAY "Calculation complete.".
-            MOVE WS-TOTAL-SALARY TO DISP-TOTAL-SALARY.
-            DISPLAY "Total Salary of All Employees: " DISP-TOTAL-SALARY.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modifications:
+      *   - Converted EMPLOYEE-FILE to an indexed file keyed on EMP-ID
+      *     so a single employee can be pulled for an ad hoc inquiry
+      *     without running the whole payroll loop.
+      *   - Added an EMP-SALARY numeric/range edit before it is added
+      *     into WS-TOTAL-SALARY.
+      *   - Added a department control break so the summary report
+      *     shows a subtotal per department ahead of the grand total.
+      *   - Added a SORT step ahead of the payroll loop so records are
+      *     processed in department/EMP-ID sequence, which is what the
+      *     department control break depends on.
+      *   - Added an exception report listing every record rejected by
+      *     the EMP-SALARY edit, with a reason code, instead of only
+      *     showing rejections on the console.
+      *   - Added checkpoint/restart: every WS-CHECKPOINT-INTERVAL
+      *     records the last EMP-ID processed and running total are
+      *     saved, so an abended run can resume without reprocessing
+      *     everyone from the top. The interval is 1 (a checkpoint after
+      *     every record) so the exception write and YTD posting a
+      *     record makes are never ahead of the saved restart position.
+      *     The in-progress department name and subtotal are carried in
+      *     the checkpoint too, so a restart resuming mid-department
+      *     still prints a subtotal that foots to the grand total.
+      *   - Added a duplicate EMP-ID detection pass, sorted by EMP-ID
+      *     ahead of the department sort, that logs every duplicate
+      *     found to the exception report. WS-DUP-COUNT is carried in
+      *     the checkpoint record so a restarted run (which skips
+      *     re-running this pass) still reports the duplicates found
+      *     before the crash.
+      *   - EMPLOYEE-RECORD now carries EMP-STATUS; terminated
+      *     employees are excluded from the payroll total the same
+      *     way an EMP-SALARY edit failure is.
+      *   - Added a department master (deptmast.txt) so EMP-DEP is
+      *     validated against a maintained list instead of trusting
+      *     whatever was typed into the employee master.
+      *   - Overtime hours on the employee record are now paid at
+      *     1.5x the derived hourly rate (salary / 2080 standard
+      *     annual hours) and folded into the payroll totals.
+      *   - Added FILE STATUS checking on EMPLOYEE-FILE; the run
+      *     aborts with a non-zero RETURN-CODE if it cannot be opened.
+      *   - RETURN-CODE is now set to 4 at normal STOP RUN if any
+      *     records were rejected or duplicate EMP-IDs were found, and
+      *     to 0 otherwise, so a driver or scheduler can tell a clean
+      *     run from one that needs review without parsing the report.
+      *   - The final payroll total is now also written to
+      *     payrolltotal.txt so the Lab06-3 bonus run (or a driver
+      *     chaining the two) can pick it up without re-reading
+      *     employees.txt.
+      *   - The ad hoc salary lookup now asks for an access code first,
+      *     read from accesscode.txt with the same default fallback
+      *     used by the operator menu driver, so a salary is never
+      *     shown to whoever is sitting at the console unchallenged.
+      *   - Added a year-to-date salary master (ytdmast.txt) keyed on
+      *     EMP-ID the same way employees.txt is; every employee whose
+      *     pay posts this run has that pay added onto their running
+      *     YTD total instead of the total living only in this run's
+      *     console output.
+      *   - Added an audit log entry (auditlog.txt) appended at the
+      *     end of every run recording the run date, records
+      *     processed, rejects, and the outcome.
+      *   - The prior run's payroll total is now loaded before
+      *     payrolltotal.txt is overwritten, so this run's total can
+      *     be reconciled against it and the variance shown on the
+      *     summary report.
+      *   - The checkpoint record now also carries the reject count, so
+      *     a restarted run's final "Records Rejected" total, its
+      *     RETURN-CODE, and its audit log entry reflect rejects from
+      *     before the checkpoint too, not just the resumed portion.
+      *     A restart now also appends to exceptions.txt instead of
+      *     re-creating it, so exception records already written before
+      *     the checkpoint survive the restart.
+      *   - Salary display now honors an operator-entered currency
+      *     code (USD/THB/EUR/GBP), matching the other payroll
+      *     programs, on the ad hoc inquiry, the per-record display,
+      *     and the summary report total.
+      *   - The summary report is now gated behind the same access
+      *     code prompt used for ad hoc inquiries; payrolltotal.txt is
+      *     still written on a denial so the bonus report is not
+      *     blocked by an operator who cannot supply the code.
+      *   - The duplicate EMP-ID detection pass now runs only on a
+      *     fresh start; a restarted run no longer re-sorts and
+      *     re-logs duplicates already reported before the checkpoint.
+      *   - The department master record now carries a bonus
+      *     eligibility flag alongside the department name, for the
+      *     bonus report to honor.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SRTWK01".
+           SELECT SORTED-EMPLOYEE-FILE ASSIGN TO "empsort.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUP-SORT-FILE ASSIGN TO "SRTWK02".
+           SELECT DUP-SORTED-FILE ASSIGN TO "empdup.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "exceptions.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "payroll.chk"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT DEPT-MASTER-FILE ASSIGN TO "deptmast.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DEPT-MASTER-STATUS.
+           SELECT PAYROLL-TOTAL-FILE ASSIGN TO "payrolltotal.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PAYTOTAL-STATUS.
+           SELECT ACCESS-CODE-FILE ASSIGN TO "accesscode.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ACCESS-FILE-STATUS.
+           SELECT YTD-MASTER-FILE ASSIGN TO "ytdmast.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS YTD-EMP-ID
+           FILE STATUS IS WS-YTD-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "auditlog.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       COPY EMPREC.
+       SD SORT-WORK-FILE.
+       COPY EMPREC REPLACING ==EMPLOYEE-RECORD== BY ==SORT-RECORD==
+                             ==EMP-ID==          BY ==SORT-ID==
+                             ==EMP-NAME==        BY ==SORT-NAME==
+                             ==EMP-DEP==         BY ==SORT-DEP==
+                             ==EMP-SALARY==      BY ==SORT-SALARY==
+                             ==EMP-STATUS==      BY ==SORT-STATUS==
+                             ==EMP-ACTIVE==      BY ==SORT-ACTIVE==
+                             ==EMP-TERMINATED==  BY ==SORT-TERMINATED==
+                             ==EMP-OT-HOURS==    BY ==SORT-OT-HOURS==.
+       FD SORTED-EMPLOYEE-FILE.
+       COPY EMPREC REPLACING ==EMPLOYEE-RECORD== BY
+                                 ==SORTED-EMPLOYEE-RECORD==
+                             ==EMP-ID==          BY ==SEMP-ID==
+                             ==EMP-NAME==        BY ==SEMP-NAME==
+                             ==EMP-DEP==         BY ==SEMP-DEP==
+                             ==EMP-SALARY==      BY ==SEMP-SALARY==
+                             ==EMP-STATUS==      BY ==SEMP-STATUS==
+                             ==EMP-ACTIVE==      BY ==SEMP-ACTIVE==
+                             ==EMP-TERMINATED==  BY ==SEMP-TERMINATED==
+                             ==EMP-OT-HOURS==    BY ==SEMP-OT-HOURS==.
+       SD DUP-SORT-FILE.
+       COPY EMPREC REPLACING ==EMPLOYEE-RECORD== BY ==DUP-SORT-RECORD==
+                             ==EMP-ID==          BY ==DUP-SORT-ID==
+                             ==EMP-NAME==        BY ==DUP-SORT-NAME==
+                             ==EMP-DEP==         BY ==DUP-SORT-DEP==
+                             ==EMP-SALARY==      BY ==DUP-SORT-SALARY==
+                             ==EMP-STATUS==      BY ==DUP-SORT-STATUS==
+                             ==EMP-ACTIVE==      BY ==DUP-SORT-ACTIVE==
+                             ==EMP-TERMINATED==  BY
+                                 ==DUP-SORT-TERMINATED==
+                             ==EMP-OT-HOURS==    BY
+                                 ==DUP-SORT-OT-HOURS==.
+       FD DUP-SORTED-FILE.
+       COPY EMPREC REPLACING ==EMPLOYEE-RECORD== BY
+                                 ==DUP-SORTED-RECORD==
+                             ==EMP-ID==          BY ==DEMP-ID==
+                             ==EMP-NAME==        BY ==DEMP-NAME==
+                             ==EMP-DEP==         BY ==DEMP-DEP==
+                             ==EMP-SALARY==      BY ==DEMP-SALARY==
+                             ==EMP-STATUS==      BY ==DEMP-STATUS==
+                             ==EMP-ACTIVE==      BY ==DEMP-ACTIVE==
+                             ==EMP-TERMINATED==  BY ==DEMP-TERMINATED==
+                             ==EMP-OT-HOURS==    BY ==DEMP-OT-HOURS==.
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD.
+           05 EXC-EMP-ID       PIC X(4).
+           05 FILLER           PIC X(2)  VALUE SPACE.
+           05 EXC-EMP-NAME     PIC X(15).
+           05 FILLER           PIC X(2)  VALUE SPACE.
+           05 EXC-REASON-CODE  PIC X(4).
+           05 FILLER           PIC X(2)  VALUE SPACE.
+           05 EXC-REASON-TEXT  PIC X(40).
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CHK-LAST-EMP-ID     PIC X(4).
+           05 CHK-RECORDS-DONE    PIC 9(7).
+           05 CHK-RUNNING-TOTAL   PIC 9(9)V99.
+           05 CHK-REJECT-COUNT    PIC 9(5).
+           05 CHK-DUP-COUNT       PIC 9(5).
+           05 CHK-PREV-DEP        PIC X(10).
+           05 CHK-DEPT-SUBTOTAL   PIC 9(9)V99.
+       FD DEPT-MASTER-FILE.
+       01 DEPT-MASTER-RECORD.
+           05 DM-DEP           PIC X(10).
+           05 DM-BONUS-ELIGIBLE PIC X(1).
+               88 DM-BONUS-OK          VALUE 'Y'.
+       FD PAYROLL-TOTAL-FILE.
+       01 PAYROLL-TOTAL-RECORD.
+           05 PT-TOTAL-SALARY  PIC 9(9)V99.
+       FD ACCESS-CODE-FILE.
+       01 ACCESS-CODE-RECORD.
+           05 AC-CODE      PIC X(6).
+       FD YTD-MASTER-FILE.
+       01 YTD-MASTER-RECORD.
+           05 YTD-EMP-ID          PIC X(4).
+           05 YTD-EMP-NAME        PIC X(15).
+           05 YTD-SALARY-TOTAL    PIC 9(9)V99.
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD.
+           05 AUD-DATE      PIC X(8).
+           05 FILLER        PIC X(1)  VALUE SPACE.
+           05 AUD-PROGRAM   PIC X(10).
+           05 FILLER        PIC X(1)  VALUE SPACE.
+           05 AUD-RECORDS   PIC 9(5).
+           05 FILLER        PIC X(1)  VALUE SPACE.
+           05 AUD-REJECTS   PIC 9(5).
+           05 FILLER        PIC X(1)  VALUE SPACE.
+           05 AUD-OUTCOME   PIC X(10).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-FLAG          PIC A(1)    VALUE 'N'.
+           88 WS-END-OF-FILE               VALUE 'Y'.
+       01 WS-CALCULATATIONS.
+           05 WS-TOTAL-SALARY  PIC 9(9)V99 VALUE ZERO.
+       01 WS-OVERTIME-FIELDS.
+           05 WS-STANDARD-HOURS PIC 9(4)     VALUE 2080.
+           05 WS-OT-MULTIPLIER  PIC 9(1)V99  VALUE 1.50.
+           05 WS-HOURLY-RATE    PIC 9(6)V9999.
+           05 WS-OT-PAY         PIC 9(7)V99.
+           05 DISP-OT-PAY       PIC Z,ZZZ,ZZ9.99.
+       01 WS-DEPT-BREAK-FIELDS.
+           05 WS-PREV-DEP        PIC X(10)   VALUE SPACES.
+           05 WS-DEPT-SUBTOTAL   PIC 9(9)V99 VALUE ZERO.
+           05 DISP-DEPT-SUBTOTAL PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-EDIT-FIELDS.
+           05 WS-VALID-SALARY      PIC A(1)    VALUE 'Y'.
+               88 WS-SALARY-OK                 VALUE 'Y'.
+           05 WS-MAX-SALARY         PIC 9(8)V99 VALUE 500000.00.
+           05 WS-REJECT-COUNT       PIC 9(5)    VALUE ZERO.
+           05 WS-REJECT-REASON-CODE PIC X(4).
+           05 WS-REJECT-REASON-TEXT PIC X(40).
+       01 WS-DISPLAY-FIELDS.
+           05 DISP-SALARY          PIC ZZ,ZZZ,ZZ9.99.
+           05 DISP-TOTAL-SALARY    PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-INQUIRY-FIELDS.
+           05 WS-INQUIRY-ANSWER    PIC X(1).
+           05 WS-INQUIRY-ID        PIC X(4).
+       01 WS-CHECKPOINT-FIELDS.
+           05 WS-CHECKPOINT-STATUS   PIC X(2).
+           05 WS-CHECKPOINT-INTERVAL PIC 9(3)  VALUE 1.
+           05 WS-RECORDS-DONE        PIC 9(7)  VALUE ZERO.
+           05 WS-RESTART-SKIP-COUNT  PIC 9(7)  VALUE ZERO.
+           05 WS-LAST-EMP-ID         PIC X(4)  VALUE SPACES.
+           05 WS-CHECKPOINT-QUOTIENT  PIC 9(7).
+           05 WS-CHECKPOINT-REMAINDER PIC 9(3).
+       01 WS-DUP-EOF-FLAG      PIC A(1)    VALUE 'N'.
+           88 WS-DUP-END-OF-FILE           VALUE 'Y'.
+       01 WS-DUP-CHECK-FIELDS.
+           05 WS-PREV-DUP-ID      PIC X(4)  VALUE SPACES.
+           05 WS-PREV-DUP-NAME    PIC X(15) VALUE SPACES.
+           05 WS-DUP-COUNT        PIC 9(5)  VALUE ZERO.
+       01 WS-DEPT-MASTER-STATUS PIC X(2).
+       01 WS-DEPT-EOF-FLAG      PIC A(1)    VALUE 'N'.
+           88 WS-DEPT-END-OF-FILE          VALUE 'Y'.
+       01 WS-DEPT-COUNT        PIC 9(3)  VALUE ZERO.
+       01 WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 30 TIMES INDEXED BY WS-DEPT-IDX.
+               10 WS-DEPT-NAME PIC X(10).
+               10 WS-DEPT-BONUS-FLAG PIC X(1).
+                   88 WS-DEPT-BONUS-OK      VALUE 'Y'.
+       01 WS-DEPT-FOUND        PIC A(1)  VALUE 'N'.
+           88 WS-DEPT-IS-VALID              VALUE 'Y'.
+       01 WS-PAYTOTAL-STATUS   PIC X(2).
+       01 WS-EMPLOYEE-FILE-STATUS PIC X(2).
+       01 WS-ACCESS-FILE-STATUS PIC X(2).
+       01 WS-ACCESS-CODE        PIC X(6)  VALUE "000000".
+       01 WS-ACCESS-ENTRY       PIC X(6).
+       01 WS-ACCESS-RETRY-COUNT PIC 9     VALUE ZERO.
+       01 WS-ACCESS-MAX-RETRIES PIC 9     VALUE 3.
+       01 WS-ACCESS-GRANTED-FLAG PIC X(1) VALUE 'N'.
+           88 WS-ACCESS-GRANTED           VALUE 'Y'.
+       01 WS-YTD-STATUS         PIC X(2).
+       01 WS-YTD-PAY-THIS-RUN   PIC 9(7)V99.
+       01 WS-AUDIT-STATUS       PIC X(2).
+       01 WS-AUDIT-RUN-DATE.
+           05 WS-AUDIT-YY PIC 99.
+           05 WS-AUDIT-MM PIC 99.
+           05 WS-AUDIT-DD PIC 99.
+       01 WS-PRIOR-PAYROLL-TOTAL  PIC 9(9)V99  VALUE ZERO.
+       01 WS-PRIOR-PAYTOTAL-FOUND PIC A(1)  VALUE 'N'.
+           88 WS-PRIOR-PAYTOTAL-KNOWN         VALUE 'Y'.
+       01 WS-PAYROLL-VARIANCE     PIC S9(9)V99.
+       01 DISP-PAYROLL-VARIANCE   PIC +ZZZ,ZZZ,ZZ9.99.
+       01 WS-CURRENCY-CODE       PIC X(3)  VALUE "USD".
+       01 WS-CURRENCY-SYMBOL     PIC X(3).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "Currency for salary display "
+                "(USD/THB/EUR/GBP): ".
+            ACCEPT WS-CURRENCY-CODE.
+            PERFORM SET-CURRENCY-SYMBOL.
+
+            OPEN I-O EMPLOYEE-FILE.
+            IF WS-EMPLOYEE-FILE-STATUS NOT = "00"
+                DISPLAY "Unable to open employees.txt - status "
+                    WS-EMPLOYEE-FILE-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+            DISPLAY "Look up one employee before payroll run? (Y/N): ".
+            ACCEPT WS-INQUIRY-ANSWER.
+            IF WS-INQUIRY-ANSWER = "Y" OR WS-INQUIRY-ANSWER = "y"
+                PERFORM AD-HOC-INQUIRY
+                MOVE ZERO TO WS-ACCESS-RETRY-COUNT
+                MOVE 'N'  TO WS-ACCESS-GRANTED-FLAG
+            END-IF.
+
+            CLOSE EMPLOYEE-FILE.
+
+            PERFORM LOAD-CHECKPOINT.
+
+            PERFORM LOAD-DEPT-MASTER.
+
+            PERFORM LOAD-PRIOR-PAYROLL-TOTAL.
+
+            IF WS-RESTART-SKIP-COUNT > ZERO
+                OPEN EXTEND EXCEPTION-FILE
+            ELSE
+                OPEN OUTPUT EXCEPTION-FILE
+            END-IF.
+            IF WS-RESTART-SKIP-COUNT = ZERO
+                PERFORM DETECT-DUPLICATE-IDS
+            END-IF.
+
+            PERFORM OPEN-YTD-MASTER.
+
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY SORT-DEP SORT-ID
+                USING EMPLOYEE-FILE
+                GIVING SORTED-EMPLOYEE-FILE.
+
+            OPEN INPUT SORTED-EMPLOYEE-FILE.
+            PERFORM UNTIL WS-END-OF-FILE
+               READ SORTED-EMPLOYEE-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-SINGLE-RECORD
+               END-READ
+            END-PERFORM.
+
+            CLOSE SORTED-EMPLOYEE-FILE.
+            CLOSE EXCEPTION-FILE.
+            CLOSE YTD-MASTER-FILE.
+
+            PERFORM CLEAR-CHECKPOINT.
+
+            IF NOT WS-ACCESS-GRANTED
+                PERFORM LOAD-ACCESS-CODE
+                PERFORM PROMPT-FOR-ACCESS-CODE
+                    UNTIL WS-ACCESS-GRANTED OR
+                        WS-ACCESS-RETRY-COUNT >= WS-ACCESS-MAX-RETRIES
+            END-IF.
+            IF WS-ACCESS-GRANTED
+                PERFORM DISPLAY-SUMMARY-REPORT
+            ELSE
+                DISPLAY "Access denied - too many bad codes - "
+                    "summary report not displayed."
+                PERFORM WRITE-PAYROLL-TOTAL
+            END-IF.
+
+            IF WS-REJECT-COUNT > ZERO OR WS-DUP-COUNT > ZERO
+                MOVE 4 TO RETURN-CODE
+            ELSE
+                MOVE ZERO TO RETURN-CODE
+            END-IF.
+            PERFORM WRITE-AUDIT-LOG.
+            STOP RUN.
+       LOAD-CHECKPOINT.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-CHECKPOINT-STATUS = "00"
+                READ CHECKPOINT-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CHK-RECORDS-DONE  TO WS-RESTART-SKIP-COUNT
+                        MOVE CHK-RUNNING-TOTAL TO WS-TOTAL-SALARY
+                        MOVE CHK-LAST-EMP-ID   TO WS-LAST-EMP-ID
+                        MOVE CHK-REJECT-COUNT  TO WS-REJECT-COUNT
+                        MOVE CHK-DUP-COUNT     TO WS-DUP-COUNT
+                        MOVE CHK-PREV-DEP      TO WS-PREV-DEP
+                        MOVE CHK-DEPT-SUBTOTAL TO WS-DEPT-SUBTOTAL
+                        DISPLAY "Resuming after checkpoint - "
+                            WS-RESTART-SKIP-COUNT
+                            " records already processed, last ID "
+                            WS-LAST-EMP-ID
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+       CLEAR-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            MOVE SPACES TO CHK-LAST-EMP-ID.
+            MOVE ZERO   TO CHK-RECORDS-DONE.
+            MOVE ZERO   TO CHK-RUNNING-TOTAL.
+            MOVE ZERO   TO CHK-REJECT-COUNT.
+            MOVE ZERO   TO CHK-DUP-COUNT.
+            MOVE SPACES TO CHK-PREV-DEP.
+            MOVE ZERO   TO CHK-DEPT-SUBTOTAL.
+            WRITE CHECKPOINT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+       WRITE-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            MOVE WS-LAST-EMP-ID  TO CHK-LAST-EMP-ID.
+            MOVE WS-RECORDS-DONE TO CHK-RECORDS-DONE.
+            MOVE WS-TOTAL-SALARY TO CHK-RUNNING-TOTAL.
+            MOVE WS-REJECT-COUNT TO CHK-REJECT-COUNT.
+            MOVE WS-DUP-COUNT    TO CHK-DUP-COUNT.
+            MOVE WS-PREV-DEP        TO CHK-PREV-DEP.
+            MOVE WS-DEPT-SUBTOTAL   TO CHK-DEPT-SUBTOTAL.
+            WRITE CHECKPOINT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+       LOAD-DEPT-MASTER.
+            OPEN INPUT DEPT-MASTER-FILE.
+            IF WS-DEPT-MASTER-STATUS = "00"
+                PERFORM UNTIL WS-DEPT-END-OF-FILE
+                    READ DEPT-MASTER-FILE
+                        AT END
+                            SET WS-DEPT-END-OF-FILE TO TRUE
+                        NOT AT END
+                            ADD 1 TO WS-DEPT-COUNT
+                            SET WS-DEPT-IDX TO WS-DEPT-COUNT
+                            MOVE DM-DEP TO WS-DEPT-NAME(WS-DEPT-IDX)
+                            MOVE DM-BONUS-ELIGIBLE TO
+                                WS-DEPT-BONUS-FLAG(WS-DEPT-IDX)
+                    END-READ
+                END-PERFORM
+                CLOSE DEPT-MASTER-FILE
+            ELSE
+                DISPLAY "deptmast.txt not found - "
+                    "EMP-DEP will not be validated."
+            END-IF.
+       LOAD-PRIOR-PAYROLL-TOTAL.
+            OPEN INPUT PAYROLL-TOTAL-FILE.
+            IF WS-PAYTOTAL-STATUS = "00"
+                READ PAYROLL-TOTAL-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE PT-TOTAL-SALARY TO WS-PRIOR-PAYROLL-TOTAL
+                        SET WS-PRIOR-PAYTOTAL-KNOWN TO TRUE
+                END-READ
+                CLOSE PAYROLL-TOTAL-FILE
+            ELSE
+                DISPLAY "payrolltotal.txt not found - "
+                    "no prior run total to reconcile against."
+            END-IF.
+       DETECT-DUPLICATE-IDS.
+            SORT DUP-SORT-FILE
+                ON ASCENDING KEY DUP-SORT-ID
+                USING EMPLOYEE-FILE
+                GIVING DUP-SORTED-FILE.
+
+            OPEN INPUT DUP-SORTED-FILE.
+            PERFORM UNTIL WS-DUP-END-OF-FILE
+               READ DUP-SORTED-FILE
+                   AT END
+                       SET WS-DUP-END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF DEMP-ID = WS-PREV-DUP-ID
+                           ADD 1 TO WS-DUP-COUNT
+                           MOVE DEMP-ID   TO EXC-EMP-ID
+                           MOVE DEMP-NAME TO EXC-EMP-NAME
+                           MOVE "E003" TO EXC-REASON-CODE
+                           MOVE "Duplicate EMP-ID found in master"
+                               TO EXC-REASON-TEXT
+                           WRITE EXCEPTION-RECORD
+                       END-IF
+                       MOVE DEMP-ID   TO WS-PREV-DUP-ID
+                       MOVE DEMP-NAME TO WS-PREV-DUP-NAME
+               END-READ
+            END-PERFORM.
+            CLOSE DUP-SORTED-FILE.
+            IF WS-DUP-COUNT > ZERO
+                DISPLAY "Duplicate EMP-ID check found "
+                    WS-DUP-COUNT " duplicate(s) - see exceptions.txt"
+            END-IF.
+       AD-HOC-INQUIRY.
+            PERFORM LOAD-ACCESS-CODE.
+            PERFORM PROMPT-FOR-ACCESS-CODE
+                UNTIL WS-ACCESS-GRANTED
+                    OR WS-ACCESS-RETRY-COUNT >= WS-ACCESS-MAX-RETRIES.
+            IF NOT WS-ACCESS-GRANTED
+                DISPLAY "Access denied - too many bad codes."
+            ELSE
+                DISPLAY "Enter Employee ID to look up: "
+                ACCEPT WS-INQUIRY-ID
+                MOVE WS-INQUIRY-ID TO EMP-ID
+                READ EMPLOYEE-FILE
+                    KEY IS EMP-ID
+                    INVALID KEY
+                        DISPLAY "No employee found for ID: "
+                            WS-INQUIRY-ID
+                    NOT INVALID KEY
+                        MOVE EMP-SALARY TO DISP-SALARY
+                        DISPLAY "ID: " EMP-ID " Name: " EMP-NAME
+                            " Dept: " EMP-DEP " Salary: "
+                            WS-CURRENCY-SYMBOL DISP-SALARY
+                END-READ
+            END-IF.
+       LOAD-ACCESS-CODE.
+            OPEN INPUT ACCESS-CODE-FILE.
+            IF WS-ACCESS-FILE-STATUS = "00"
+                READ ACCESS-CODE-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE AC-CODE TO WS-ACCESS-CODE
+                END-READ
+                CLOSE ACCESS-CODE-FILE
+            ELSE
+                DISPLAY "accesscode.txt not found - using the "
+                    "default access code."
+            END-IF.
+       PROMPT-FOR-ACCESS-CODE.
+            DISPLAY "Enter access code: ".
+            ACCEPT WS-ACCESS-ENTRY.
+            IF WS-ACCESS-ENTRY = WS-ACCESS-CODE
+                SET WS-ACCESS-GRANTED TO TRUE
+            ELSE
+                ADD 1 TO WS-ACCESS-RETRY-COUNT
+                DISPLAY "Incorrect access code - try again."
+            END-IF.
+       SET-CURRENCY-SYMBOL.
+            EVALUATE WS-CURRENCY-CODE
+                WHEN "USD" MOVE "$"   TO WS-CURRENCY-SYMBOL
+                WHEN "THB" MOVE "THB" TO WS-CURRENCY-SYMBOL
+                WHEN "EUR" MOVE "EUR" TO WS-CURRENCY-SYMBOL
+                WHEN "GBP" MOVE "GBP" TO WS-CURRENCY-SYMBOL
+                WHEN OTHER MOVE "$"   TO WS-CURRENCY-SYMBOL
+            END-EVALUATE.
+       OPEN-YTD-MASTER.
+            OPEN I-O YTD-MASTER-FILE.
+            IF WS-YTD-STATUS = "35"
+                OPEN OUTPUT YTD-MASTER-FILE
+                CLOSE YTD-MASTER-FILE
+                OPEN I-O YTD-MASTER-FILE
+            END-IF.
+            IF WS-YTD-STATUS NOT = "00"
+                DISPLAY "Unable to open ytdmast.txt - status "
+                    WS-YTD-STATUS " - YTD totals will not be updated."
+            END-IF.
+       UPDATE-YTD-MASTER.
+            IF WS-YTD-STATUS = "00"
+                MOVE SEMP-ID TO YTD-EMP-ID
+                READ YTD-MASTER-FILE
+                    KEY IS YTD-EMP-ID
+                    INVALID KEY
+                        MOVE SEMP-NAME         TO YTD-EMP-NAME
+                        MOVE WS-YTD-PAY-THIS-RUN TO YTD-SALARY-TOTAL
+                        WRITE YTD-MASTER-RECORD
+                    NOT INVALID KEY
+                        MOVE SEMP-NAME TO YTD-EMP-NAME
+                        ADD WS-YTD-PAY-THIS-RUN TO YTD-SALARY-TOTAL
+                        REWRITE YTD-MASTER-RECORD
+                END-READ
+            END-IF.
+       PROCESS-SINGLE-RECORD.
+            ADD 1 TO WS-RECORDS-DONE.
+            IF WS-RECORDS-DONE > WS-RESTART-SKIP-COUNT
+                SET WS-SALARY-OK TO TRUE
+                MOVE SPACE TO WS-REJECT-REASON-CODE
+                MOVE SPACE TO WS-REJECT-REASON-TEXT
+                IF SEMP-TERMINATED
+                    MOVE 'N' TO WS-VALID-SALARY
+                    MOVE "E004" TO WS-REJECT-REASON-CODE
+                    MOVE "Employee is terminated - excluded"
+                        TO WS-REJECT-REASON-TEXT
+                ELSE
+                    IF SEMP-SALARY IS NOT NUMERIC
+                        MOVE 'N' TO WS-VALID-SALARY
+                        MOVE "E001" TO WS-REJECT-REASON-CODE
+                        MOVE "EMP-SALARY is not numeric"
+                            TO WS-REJECT-REASON-TEXT
+                    ELSE
+                        IF SEMP-SALARY > WS-MAX-SALARY
+                            MOVE 'N' TO WS-VALID-SALARY
+                            MOVE "E002" TO WS-REJECT-REASON-CODE
+                            MOVE "EMP-SALARY exceeds allowable range"
+                                TO WS-REJECT-REASON-TEXT
+                        ELSE
+                            IF WS-DEPT-COUNT > ZERO
+                                PERFORM VALIDATE-DEPARTMENT
+                            END-IF
+                        END-IF
+                    END-IF
+                END-IF
+
+                IF WS-SALARY-OK
+                    IF SEMP-DEP NOT = WS-PREV-DEP
+                            AND WS-PREV-DEP NOT = SPACES
+                        PERFORM PRINT-DEPT-SUBTOTAL
+                    END-IF
+                    MOVE SEMP-DEP TO WS-PREV-DEP
+                    MOVE SEMP-ID  TO WS-LAST-EMP-ID
+                    MOVE SEMP-SALARY TO DISP-SALARY
+                    DISPLAY "Processing : " SEMP-NAME " | Salary : "
+                        WS-CURRENCY-SYMBOL DISP-SALARY
+                    ADD SEMP-SALARY TO WS-TOTAL-SALARY
+                    ADD SEMP-SALARY TO WS-DEPT-SUBTOTAL
+                    MOVE SEMP-SALARY TO WS-YTD-PAY-THIS-RUN
+                    IF SEMP-OT-HOURS > ZERO
+                        COMPUTE WS-HOURLY-RATE ROUNDED =
+                            SEMP-SALARY / WS-STANDARD-HOURS
+                        COMPUTE WS-OT-PAY ROUNDED =
+                            SEMP-OT-HOURS * WS-HOURLY-RATE
+                                * WS-OT-MULTIPLIER
+                        MOVE WS-OT-PAY TO DISP-OT-PAY
+                        DISPLAY "  Overtime pay for " SEMP-NAME
+                            ": " WS-CURRENCY-SYMBOL DISP-OT-PAY
+                        ADD WS-OT-PAY TO WS-TOTAL-SALARY
+                        ADD WS-OT-PAY TO WS-DEPT-SUBTOTAL
+                        ADD WS-OT-PAY TO WS-YTD-PAY-THIS-RUN
+                    END-IF
+                    PERFORM UPDATE-YTD-MASTER
+                ELSE
+                    ADD 1 TO WS-REJECT-COUNT
+                    DISPLAY "Rejected " SEMP-ID " - "
+                        WS-REJECT-REASON-TEXT
+                    MOVE SEMP-ID   TO EXC-EMP-ID
+                    MOVE SEMP-NAME TO EXC-EMP-NAME
+                    MOVE WS-REJECT-REASON-CODE TO EXC-REASON-CODE
+                    MOVE WS-REJECT-REASON-TEXT TO EXC-REASON-TEXT
+                    WRITE EXCEPTION-RECORD
+                END-IF
+
+                DIVIDE WS-RECORDS-DONE BY WS-CHECKPOINT-INTERVAL
+                    GIVING WS-CHECKPOINT-QUOTIENT
+                    REMAINDER WS-CHECKPOINT-REMAINDER
+                IF WS-CHECKPOINT-REMAINDER = ZERO
+                    PERFORM WRITE-CHECKPOINT
+                END-IF
+            END-IF.
+       VALIDATE-DEPARTMENT.
+            MOVE 'N' TO WS-DEPT-FOUND.
+            PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                    UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+                        OR WS-DEPT-IS-VALID
+                IF WS-DEPT-NAME(WS-DEPT-IDX) = SEMP-DEP
+                    SET WS-DEPT-IS-VALID TO TRUE
+                END-IF
+            END-PERFORM.
+            IF NOT WS-DEPT-IS-VALID
+                MOVE 'N' TO WS-VALID-SALARY
+                MOVE "E005" TO WS-REJECT-REASON-CODE
+                MOVE "EMP-DEP not found in department master"
+                    TO WS-REJECT-REASON-TEXT
+            END-IF.
+       PRINT-DEPT-SUBTOTAL.
+            MOVE WS-DEPT-SUBTOTAL TO DISP-DEPT-SUBTOTAL.
+            DISPLAY "  Subtotal for " WS-PREV-DEP ": "
+                WS-CURRENCY-SYMBOL DISP-DEPT-SUBTOTAL.
+            MOVE ZERO TO WS-DEPT-SUBTOTAL.
+       DISPLAY-SUMMARY-REPORT.
+            IF WS-PREV-DEP NOT = SPACES
+                PERFORM PRINT-DEPT-SUBTOTAL
+            END-IF.
+            DISPLAY " ".
+            DISPLAY "--- End of File ---".
+            DISPLAY "Calculation complete.".
+            MOVE WS-TOTAL-SALARY TO DISP-TOTAL-SALARY.
+            DISPLAY "Total Salary of All Employees: "
+                WS-CURRENCY-SYMBOL DISP-TOTAL-SALARY.
+            DISPLAY "Records Rejected: " WS-REJECT-COUNT.
+            IF WS-PRIOR-PAYTOTAL-KNOWN
+                COMPUTE WS-PAYROLL-VARIANCE =
+                    WS-TOTAL-SALARY - WS-PRIOR-PAYROLL-TOTAL
+                MOVE WS-PAYROLL-VARIANCE TO DISP-PAYROLL-VARIANCE
+                DISPLAY "Reconciliation - variance from prior run: "
+                    DISP-PAYROLL-VARIANCE
+            END-IF.
+            PERFORM WRITE-PAYROLL-TOTAL.
+       WRITE-PAYROLL-TOTAL.
+            OPEN OUTPUT PAYROLL-TOTAL-FILE.
+            IF WS-PAYTOTAL-STATUS NOT = "00"
+                DISPLAY "Unable to open payrolltotal.txt - status "
+                    WS-PAYTOTAL-STATUS
+            ELSE
+                MOVE WS-TOTAL-SALARY TO PT-TOTAL-SALARY
+                WRITE PAYROLL-TOTAL-RECORD
+                CLOSE PAYROLL-TOTAL-FILE
+            END-IF.
+       WRITE-AUDIT-LOG.
+            OPEN EXTEND AUDIT-LOG-FILE.
+            IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+                OPEN OUTPUT AUDIT-LOG-FILE
+            END-IF.
+            IF WS-AUDIT-STATUS = "00"
+                ACCEPT WS-AUDIT-RUN-DATE FROM DATE
+                MOVE WS-AUDIT-YY TO AUD-DATE(1:2)
+                MOVE WS-AUDIT-MM TO AUD-DATE(3:2)
+                MOVE WS-AUDIT-DD TO AUD-DATE(5:2)
+                MOVE SPACES      TO AUD-DATE(7:2)
+                MOVE "LAB06-2"   TO AUD-PROGRAM
+                MOVE WS-RECORDS-DONE TO AUD-RECORDS
+                MOVE WS-REJECT-COUNT TO AUD-REJECTS
+                IF RETURN-CODE = ZERO
+                    MOVE "OK"     TO AUD-OUTCOME
+                ELSE
+                    MOVE "REVIEW" TO AUD-OUTCOME
+                END-IF
+                WRITE AUDIT-LOG-RECORD
+                CLOSE AUDIT-LOG-FILE
+            ELSE
+                DISPLAY "Unable to open auditlog.txt - status "
+                    WS-AUDIT-STATUS " - run not logged."
+            END-IF.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
