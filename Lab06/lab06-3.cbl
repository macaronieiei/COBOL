@@ -1,85 +1,641 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO "employees.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT REPORT-FILE ASSIGN TO "output.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMPLOYEE-FILE.
-       01 EMPLOYEE-RECORD.
-           05 EMP-ID   PIC X(4).
-           05 EMP-NAME PIC X(15).
-           05 EMP-DEP  PIC X(10).
-           05 EMP-SALARY   PIC 9(8)V99.
-       FD REPORT-FILE.
-       01 REPORT-RECORD    PIC X(80).
-       WORKING-STORAGE SECTION.
-       01 WS-EOF-FLAG          PIC A(1)    VALUE 'N'.
-           88 WS-END-OF-FILE               VALUE 'Y'.
-       01 WS-CALCULATIONS.
-           05 WS-BONUS-AMPUNT  PIC 9(4)V99     VALUE 5000.25.
-           05 WS-NEW-SALART    PIC 9(7)V99.
-           05 WS-WB-EMP-COUNT  PIC 9(3)        VALUE ZERO.
-       01 WS-REPORT-LINES.
-           05 WS-HEADER-1.
-               10 FILLER   PIC X(50) VALUE ALL "=".
-           05 WS-HEADER-2.
-               10 FILLER  PIC X(8)  VALUE SPACE.
-               10 FILLER  PIC X(30) VALUE "WEB DEPARTMENT BONUS REPORT".
-               10 FILLER  PIC X(12) VALUE SPACE.
-           05 WS-HEADER-3.
-               10 FILLER PIC X(4)  VALUE "ID".
-               10 FILLER PIC X(4)  VALUE SPACE.
-               10 FILLER PIC X(4)  VALUE "NAME".
-               10 FILLER PIC X(18) VALUE SPACE.
-               10 FILLER PIC X(10) VALUE "NEW SALARY".
-           05 WS-HEADER-4.
-               10 FILLER PIC X(4)  VALUE "----".
-               10 FILLER PIC X(2)  VALUE SPACE.
-               10 FILLER PIC X(20) VALUE ALL "-".
-               10 FILLER PIC X(2)  VALUE SPACE.
-               10 FILLER PIC X(12) VALUE ALL "-".
-           05 WS-DETAIL-LINE.
-               10 DET-ID           PIC X(4).
-               10 FILLER           PIC X(4)  VALUE SPACE.
-               10 DET-NAME         PIC X(20).
-               10 FILLER           PIC X(2)  VALUE SPACE.
-               10 DET-NEW-SALARY   PIC ZZZ,ZZ9.99.
-           05 WS-FOOTER-1.
-               10 FILLER PIC X(50) VALUE ALL"-".
-           05 WS-FOOTER-2.
-               10 FILLER PIC X(25) VALUE "Tatal Record Processed : ".
-               10 FOOTER-COUNT PIC ZZ9.
-               10 FILLER PIC X(22) VALUE SPACE.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            OPEN INPUT EMPLOYEE-FILE.
-            OPEN OUTPUT REPORT-FILE.
-             PERFORM 100-WRITE-REPORT-HEADERS.
-
-             PERFORM UNTIL WS-END-OF-FILE
-               READ EMPLOYEE-FILE
-                   AT END
-                       SET WS-END-OF-FILE TO TRUE
-                   NOT AT END
-                       IF EMP-DEP "Web"
-                           PERFORM 200
-
-            STOP RUN.
-       100-WRITE-REPORT-HEADERS.
-           WRITE REPORT-RECORD FROM WS-HEADER-1.
-           WRITE REPORT-RECORD FROM WS-HEADER-2.
-           WRITE REPORT-RECORD FROM WS-HEADER-1.
-           WRITE REPORT-RECORD FROM WS-HEADER-3.
-           WRITE REPORT-RECORD FROM WS-HEADER-4.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modifications:
+      *   - Replaced the single hardcoded Web-only bonus with an
+      *     EVALUATE-driven bonus-rate table keyed by EMP-DEP so every
+      *     department gets its own bonus percentage, and completed
+      *     the paragraph 200 bonus posting logic.
+      *   - Added a SORT step ahead of the bonus loop so employees are
+      *     processed in EMP-DEP sequence.
+      *   - Externalized the per-department bonus percentages into
+      *     BONUS-RATE-FILE (bonusrates.txt) instead of hardcoding them
+      *     in the EVALUATE, so a rate change no longer needs a
+      *     recompile.
+      *   - Terminated employees (EMP-STATUS) no longer receive a
+      *     bonus posting.
+      *   - Report headers now repeat on every page, with the run
+      *     date and page number in a heading line, and the detail
+      *     loop breaks to a new page once WS-LINES-PER-PAGE lines
+      *     have been written.
+      *   - Added an optional CSV export of the bonus report detail
+      *     lines (bonus_report.csv) alongside the formatted report.
+      *   - Added FILE STATUS checking on EMPLOYEE-FILE and
+      *     REPORT-FILE; either failing to open aborts the run with a
+      *     non-zero RETURN-CODE.
+      *   - RETURN-CODE is now explicitly set to 0 at normal STOP RUN
+      *     so a caller can tell a completed run apart from the
+      *     non-zero codes used on the file-open aborts above.
+      *   - Now reads payrolltotal.txt, written by the Lab06-2 payroll
+      *     run, and prints it on the report footer as a reconciliation
+      *     figure; a missing file just skips that line, same as the
+      *     other optional parameter files.
+      *   - Added an audit log entry (auditlog.txt) appended at the
+      *     end of every run, the same way Lab06-2 logs its own runs.
+      *   - The bonus is now taxed at a withholding percentage loaded
+      *     from taxrate.txt (0% when the file is absent, which
+      *     reproduces the original untaxed bonus exactly); the report
+      *     gained a TAX W/H column and NEW SALARY now reflects the
+      *     net-of-tax bonus.
+      *   - Every active employee now gets a report line, not just
+      *     those in a department with a configured bonus rate; a
+      *     department with no rate on file simply posts a zero bonus
+      *     and zero tax, leaving NEW SALARY equal to the base salary.
+      *   - EMPLOYEE-FILE is now declared ORGANIZATION IS INDEXED with
+      *     RECORD KEY IS EMP-ID, matching the indexed employees.txt
+      *     that Lab06-2/Lab06-4/Lab03-02 now maintain; it was still
+      *     declared LINE SEQUENTIAL here, which no longer matches the
+      *     file's on-disk layout.
+      *   - The bonus report is now gated behind the same access code
+      *     prompt used by Lab06-2; too many bad codes aborts the run
+      *     before any salary figure is written to the report or CSV.
+      *   - Added a duplicate EMP-ID detection pass ahead of the bonus
+      *     sort, the same check Lab06-2 runs, so a master run directly
+      *     against Lab06-3 without Lab06-2 first still catches a
+      *     duplicate instead of bonusing both copies silently.
+      *   - Department eligibility for a bonus is now checked against
+      *     deptmast.txt's bonus-eligibility flag before paragraph 200
+      *     posts one; a department with no entry on file is treated
+      *     as eligible, same as an unvalidated EMP-DEP is today.
+      *   - The report footer now accumulates the total bonus posted
+      *     across all employees and shows it, with its percentage of
+      *     the Lab06-2 payroll total, alongside the existing
+      *     reconciliation figure.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "output.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SRTWK01".
+           SELECT SORTED-EMPLOYEE-FILE ASSIGN TO "empsort.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUP-SORT-FILE ASSIGN TO "SRTWK02".
+           SELECT DUP-SORTED-FILE ASSIGN TO "empdup.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DEPT-MASTER-FILE ASSIGN TO "deptmast.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DEPT-MASTER-STATUS.
+           SELECT ACCESS-CODE-FILE ASSIGN TO "accesscode.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ACCESS-FILE-STATUS.
+           SELECT BONUS-RATE-FILE ASSIGN TO "bonusrates.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BONUS-RATE-STATUS.
+           SELECT CSV-REPORT-FILE ASSIGN TO "bonus_report.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYROLL-TOTAL-FILE ASSIGN TO "payrolltotal.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PAYTOTAL-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "auditlog.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT TAX-RATE-FILE ASSIGN TO "taxrate.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TAX-RATE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       COPY EMPREC.
+       SD SORT-WORK-FILE.
+       COPY EMPREC REPLACING ==EMPLOYEE-RECORD== BY ==SORT-RECORD==
+                             ==EMP-ID==          BY ==SORT-ID==
+                             ==EMP-NAME==        BY ==SORT-NAME==
+                             ==EMP-DEP==         BY ==SORT-DEP==
+                             ==EMP-SALARY==      BY ==SORT-SALARY==
+                             ==EMP-STATUS==      BY ==SORT-STATUS==
+                             ==EMP-ACTIVE==      BY ==SORT-ACTIVE==
+                             ==EMP-TERMINATED==  BY ==SORT-TERMINATED==
+                             ==EMP-OT-HOURS==    BY ==SORT-OT-HOURS==.
+       FD SORTED-EMPLOYEE-FILE.
+       COPY EMPREC REPLACING ==EMPLOYEE-RECORD== BY
+                                 ==SORTED-EMPLOYEE-RECORD==
+                             ==EMP-ID==          BY ==SEMP-ID==
+                             ==EMP-NAME==        BY ==SEMP-NAME==
+                             ==EMP-DEP==         BY ==SEMP-DEP==
+                             ==EMP-SALARY==      BY ==SEMP-SALARY==
+                             ==EMP-STATUS==      BY ==SEMP-STATUS==
+                             ==EMP-ACTIVE==      BY ==SEMP-ACTIVE==
+                             ==EMP-TERMINATED==  BY ==SEMP-TERMINATED==
+                             ==EMP-OT-HOURS==    BY ==SEMP-OT-HOURS==.
+       SD DUP-SORT-FILE.
+       COPY EMPREC REPLACING ==EMPLOYEE-RECORD== BY ==DUP-SORT-RECORD==
+                             ==EMP-ID==          BY ==DUP-SORT-ID==
+                             ==EMP-NAME==        BY ==DUP-SORT-NAME==
+                             ==EMP-DEP==         BY ==DUP-SORT-DEP==
+                             ==EMP-SALARY==      BY ==DUP-SORT-SALARY==
+                             ==EMP-STATUS==      BY ==DUP-SORT-STATUS==
+                             ==EMP-ACTIVE==      BY ==DUP-SORT-ACTIVE==
+                             ==EMP-TERMINATED==  BY
+                                 ==DUP-SORT-TERMINATED==
+                             ==EMP-OT-HOURS==    BY
+                                 ==DUP-SORT-OT-HOURS==.
+       FD DUP-SORTED-FILE.
+       COPY EMPREC REPLACING ==EMPLOYEE-RECORD== BY
+                                 ==DUP-SORTED-RECORD==
+                             ==EMP-ID==          BY ==DEMP-ID==
+                             ==EMP-NAME==        BY ==DEMP-NAME==
+                             ==EMP-DEP==         BY ==DEMP-DEP==
+                             ==EMP-SALARY==      BY ==DEMP-SALARY==
+                             ==EMP-STATUS==      BY ==DEMP-STATUS==
+                             ==EMP-ACTIVE==      BY ==DEMP-ACTIVE==
+                             ==EMP-TERMINATED==  BY ==DEMP-TERMINATED==
+                             ==EMP-OT-HOURS==    BY ==DEMP-OT-HOURS==.
+       FD DEPT-MASTER-FILE.
+       01 DEPT-MASTER-RECORD.
+           05 DM-DEP            PIC X(10).
+           05 DM-BONUS-ELIGIBLE PIC X(1).
+               88 DM-BONUS-OK           VALUE 'Y'.
+       FD ACCESS-CODE-FILE.
+       01 ACCESS-CODE-RECORD.
+           05 AC-CODE      PIC X(6).
+       FD REPORT-FILE.
+       01 REPORT-RECORD    PIC X(80).
+       FD BONUS-RATE-FILE.
+       01 BONUS-RATE-RECORD.
+           05 BR-DEP   PIC X(10).
+           05 BR-PCT   PIC 9(2)V99.
+       FD CSV-REPORT-FILE.
+       01 CSV-REPORT-RECORD    PIC X(80).
+       FD PAYROLL-TOTAL-FILE.
+       01 PAYROLL-TOTAL-RECORD.
+           05 PT-TOTAL-SALARY  PIC 9(9)V99.
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD.
+           05 AUD-DATE      PIC X(8).
+           05 FILLER        PIC X(1)  VALUE SPACE.
+           05 AUD-PROGRAM   PIC X(10).
+           05 FILLER        PIC X(1)  VALUE SPACE.
+           05 AUD-RECORDS   PIC 9(5).
+           05 FILLER        PIC X(1)  VALUE SPACE.
+           05 AUD-REJECTS   PIC 9(5).
+           05 FILLER        PIC X(1)  VALUE SPACE.
+           05 AUD-OUTCOME   PIC X(10).
+       FD TAX-RATE-FILE.
+       01 TAX-RATE-RECORD.
+           05 TR-PCT   PIC 9(2)V99.
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-FLAG          PIC A(1)    VALUE 'N'.
+           88 WS-END-OF-FILE               VALUE 'Y'.
+       01 WS-CALCULATIONS.
+           05 WS-BONUS-PCT     PIC 9(2)V99     VALUE ZERO.
+           05 WS-BONUS-AMPUNT  PIC 9(6)V99     VALUE ZERO.
+           05 WS-NEW-SALART    PIC 9(9)V99.
+           05 WS-WB-EMP-COUNT  PIC 9(3)        VALUE ZERO.
+       01 WS-TAX-RATE-STATUS   PIC X(2).
+       01 WS-TAX-RATE          PIC 9(2)V99     VALUE ZERO.
+       01 WS-TAX-WITHHELD      PIC 9(6)V99     VALUE ZERO.
+       01 WS-NET-BONUS         PIC 9(6)V99     VALUE ZERO.
+       01 WS-BONUS-RATE-STATUS PIC X(2).
+       01 WS-BONUS-COUNT       PIC 9(3)  VALUE ZERO.
+       01 WS-BONUS-TABLE.
+           05 WS-BONUS-ENTRY OCCURS 20 TIMES INDEXED BY WS-BONUS-IDX.
+               10 WS-BONUS-DEP  PIC X(10).
+               10 WS-BONUS-RATE PIC 9(2)V99.
+       01 WS-BONUS-FOUND       PIC A(1)  VALUE 'N'.
+           88 WS-BONUS-RATE-FOUND        VALUE 'Y'.
+       01 WS-BONUS-EOF-FLAG    PIC A(1)  VALUE 'N'.
+           88 WS-BONUS-END-OF-FILE       VALUE 'Y'.
+       01 WS-BONUS-TOTAL       PIC 9(9)V99  VALUE ZERO.
+       01 WS-BONUS-PCT-OF-PAYROLL PIC 9(3)V99  VALUE ZERO.
+       01 WS-DEPT-MASTER-STATUS PIC X(2).
+       01 WS-DEPT-EOF-FLAG      PIC A(1)    VALUE 'N'.
+           88 WS-DEPT-END-OF-FILE          VALUE 'Y'.
+       01 WS-DEPT-COUNT        PIC 9(3)  VALUE ZERO.
+       01 WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 30 TIMES INDEXED BY WS-DEPT-IDX.
+               10 WS-DEPT-NAME       PIC X(10).
+               10 WS-DEPT-BONUS-FLAG PIC X(1).
+                   88 WS-DEPT-BONUS-OK      VALUE 'Y'.
+       01 WS-DEPT-ELIGIBLE      PIC A(1)  VALUE 'Y'.
+           88 WS-DEPT-IS-ELIGIBLE         VALUE 'Y'.
+       01 WS-ACCESS-FILE-STATUS PIC X(2).
+       01 WS-ACCESS-CODE        PIC X(6)  VALUE "000000".
+       01 WS-ACCESS-ENTRY       PIC X(6).
+       01 WS-ACCESS-RETRY-COUNT PIC 9     VALUE ZERO.
+       01 WS-ACCESS-MAX-RETRIES PIC 9     VALUE 3.
+       01 WS-ACCESS-GRANTED-FLAG PIC X(1) VALUE 'N'.
+           88 WS-ACCESS-GRANTED           VALUE 'Y'.
+       01 WS-DUP-EOF-FLAG      PIC A(1)    VALUE 'N'.
+           88 WS-DUP-END-OF-FILE           VALUE 'Y'.
+       01 WS-DUP-CHECK-FIELDS.
+           05 WS-PREV-DUP-ID      PIC X(4)  VALUE SPACES.
+           05 WS-PREV-DUP-NAME    PIC X(15) VALUE SPACES.
+           05 WS-DUP-COUNT        PIC 9(5)  VALUE ZERO.
+       01 WS-PAGE-CONTROL.
+           05 WS-LINE-COUNT     PIC 9(3)  VALUE ZERO.
+           05 WS-LINES-PER-PAGE PIC 9(3)  VALUE 20.
+           05 WS-PAGE-NUMBER    PIC 9(3)  VALUE ZERO.
+       01 WS-RUN-DATE.
+           05 WS-RUN-YY PIC 99.
+           05 WS-RUN-MM PIC 99.
+           05 WS-RUN-DD PIC 99.
+       01 WS-RUN-DATE-DISPLAY.
+           05 WS-RD-MM  PIC 99.
+           05 FILLER    PIC X VALUE "/".
+           05 WS-RD-DD  PIC 99.
+           05 FILLER    PIC X VALUE "/".
+           05 WS-RD-YY  PIC 99.
+       01 WS-FORM-FEED         PIC X(1)  VALUE X"0C".
+       01 WS-EMPLOYEE-FILE-STATUS PIC X(2).
+       01 WS-REPORT-FILE-STATUS   PIC X(2).
+       01 WS-PAYTOTAL-STATUS      PIC X(2).
+       01 WS-PRIOR-PAYROLL-TOTAL  PIC 9(9)V99  VALUE ZERO.
+       01 WS-PAYTOTAL-FOUND       PIC A(1)  VALUE 'N'.
+           88 WS-PAYTOTAL-KNOWN             VALUE 'Y'.
+       01 WS-CSV-ANSWER        PIC X(1)  VALUE 'N'.
+           88 WS-CSV-EXPORT              VALUE 'Y' 'y'.
+       01 WS-AUDIT-STATUS      PIC X(2).
+       01 WS-AUDIT-RUN-DATE.
+           05 WS-AUDIT-YY PIC 99.
+           05 WS-AUDIT-MM PIC 99.
+           05 WS-AUDIT-DD PIC 99.
+       01 WS-CSV-LINE.
+           05 CSV-ID           PIC X(4).
+           05 FILLER           PIC X(1)  VALUE ",".
+           05 CSV-NAME         PIC X(20).
+           05 FILLER           PIC X(1)  VALUE ",".
+           05 CSV-NEW-SALARY   PIC 9(9).99.
+       01 WS-REPORT-LINES.
+           05 WS-HEADER-DATE-LINE.
+               10 FILLER          PIC X(6) VALUE "Date: ".
+               10 HDR-DATE-DISPLAY PIC X(8).
+               10 FILLER          PIC X(30) VALUE SPACE.
+               10 FILLER          PIC X(6) VALUE "Page: ".
+               10 HDR-PAGE-DISPLAY PIC ZZ9.
+           05 WS-HEADER-1.
+               10 FILLER   PIC X(50) VALUE ALL "=".
+           05 WS-HEADER-2.
+               10 FILLER  PIC X(8)  VALUE SPACE.
+               10 FILLER  PIC X(30) VALUE "DEPARTMENT BONUS REPORT".
+               10 FILLER  PIC X(12) VALUE SPACE.
+           05 WS-HEADER-3.
+               10 FILLER PIC X(4)  VALUE "ID".
+               10 FILLER PIC X(4)  VALUE SPACE.
+               10 FILLER PIC X(4)  VALUE "NAME".
+               10 FILLER PIC X(18) VALUE SPACE.
+               10 FILLER PIC X(10) VALUE "NEW SALARY".
+               10 FILLER PIC X(2)  VALUE SPACE.
+               10 FILLER PIC X(9)  VALUE "TAX W/H".
+           05 WS-HEADER-4.
+               10 FILLER PIC X(4)  VALUE "----".
+               10 FILLER PIC X(2)  VALUE SPACE.
+               10 FILLER PIC X(20) VALUE ALL "-".
+               10 FILLER PIC X(2)  VALUE SPACE.
+               10 FILLER PIC X(12) VALUE ALL "-".
+               10 FILLER PIC X(2)  VALUE SPACE.
+               10 FILLER PIC X(9)  VALUE ALL "-".
+           05 WS-DETAIL-LINE.
+               10 DET-ID           PIC X(4).
+               10 FILLER           PIC X(4)  VALUE SPACE.
+               10 DET-NAME         PIC X(20).
+               10 FILLER           PIC X(2)  VALUE SPACE.
+               10 DET-NEW-SALARY   PIC ZZZ,ZZ9.99.
+               10 FILLER           PIC X(2)  VALUE SPACE.
+               10 DET-TAX-WITHHELD PIC ZZ,ZZ9.99.
+           05 WS-FOOTER-1.
+               10 FILLER PIC X(50) VALUE ALL"-".
+           05 WS-FOOTER-2.
+               10 FILLER PIC X(25) VALUE "Tatal Record Processed : ".
+               10 FOOTER-COUNT PIC ZZ9.
+               10 FILLER PIC X(22) VALUE SPACE.
+           05 WS-FOOTER-3.
+               10 FILLER PIC X(25) VALUE "Payroll Run Total      : ".
+               10 FOOTER-PAYROLL-TOTAL PIC $ZZZ,ZZZ,ZZ9.99.
+               10 FILLER PIC X(11) VALUE SPACE.
+           05 WS-FOOTER-4.
+               10 FILLER PIC X(25) VALUE "Total Bonus Posted     : ".
+               10 FOOTER-BONUS-TOTAL PIC $ZZZ,ZZZ,ZZ9.99.
+               10 FILLER PIC X(11) VALUE SPACE.
+           05 WS-FOOTER-5.
+               10 FILLER PIC X(25) VALUE "Bonus % of Payroll     : ".
+               10 FOOTER-BONUS-PCT PIC ZZ9.99.
+               10 FILLER PIC X(1)  VALUE "%".
+               10 FILLER PIC X(21) VALUE SPACE.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            ACCEPT WS-RUN-DATE FROM DATE.
+            MOVE WS-RUN-MM TO WS-RD-MM.
+            MOVE WS-RUN-DD TO WS-RD-DD.
+            MOVE WS-RUN-YY TO WS-RD-YY.
+
+            DISPLAY "Also export the bonus report as CSV? (Y/N): ".
+            ACCEPT WS-CSV-ANSWER.
+
+            PERFORM LOAD-ACCESS-CODE.
+            PERFORM PROMPT-FOR-ACCESS-CODE
+                UNTIL WS-ACCESS-GRANTED
+                    OR WS-ACCESS-RETRY-COUNT >= WS-ACCESS-MAX-RETRIES.
+            IF NOT WS-ACCESS-GRANTED
+                DISPLAY "Access denied - too many bad codes - "
+                    "bonus report not produced."
+                MOVE 4 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+            PERFORM DETECT-DUPLICATE-IDS.
+            PERFORM LOAD-BONUS-RATES.
+            PERFORM LOAD-PAYROLL-TOTAL.
+            PERFORM LOAD-TAX-RATE.
+            PERFORM LOAD-DEPT-MASTER.
+
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY SORT-DEP SORT-ID
+                USING EMPLOYEE-FILE
+                GIVING SORTED-EMPLOYEE-FILE.
+            IF WS-EMPLOYEE-FILE-STATUS NOT = "00"
+                DISPLAY "Unable to read employees.txt - status "
+                    WS-EMPLOYEE-FILE-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+            OPEN INPUT SORTED-EMPLOYEE-FILE.
+            OPEN OUTPUT REPORT-FILE.
+            IF WS-REPORT-FILE-STATUS NOT = "00"
+                DISPLAY "Unable to open output.txt - status "
+                    WS-REPORT-FILE-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            IF WS-CSV-EXPORT
+                OPEN OUTPUT CSV-REPORT-FILE
+                MOVE "EMP-ID,NAME,NEW SALARY" TO CSV-REPORT-RECORD
+                WRITE CSV-REPORT-RECORD
+            END-IF.
+            PERFORM 100-WRITE-REPORT-HEADERS.
+
+            PERFORM UNTIL WS-END-OF-FILE
+               READ SORTED-EMPLOYEE-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM 200-COMPUTE-BONUS
+               END-READ
+            END-PERFORM.
+
+            PERFORM 300-WRITE-REPORT-FOOTER.
+
+            CLOSE SORTED-EMPLOYEE-FILE.
+            CLOSE REPORT-FILE.
+            IF WS-CSV-EXPORT
+                CLOSE CSV-REPORT-FILE
+            END-IF.
+
+            IF WS-DUP-COUNT > ZERO
+                MOVE 4 TO RETURN-CODE
+            ELSE
+                MOVE ZERO TO RETURN-CODE
+            END-IF.
+            PERFORM WRITE-AUDIT-LOG.
+            STOP RUN.
+       LOAD-BONUS-RATES.
+            OPEN INPUT BONUS-RATE-FILE.
+            IF WS-BONUS-RATE-STATUS = "00"
+                PERFORM UNTIL WS-BONUS-END-OF-FILE
+                    READ BONUS-RATE-FILE
+                        AT END
+                            SET WS-BONUS-END-OF-FILE TO TRUE
+                        NOT AT END
+                            ADD 1 TO WS-BONUS-COUNT
+                            SET WS-BONUS-IDX TO WS-BONUS-COUNT
+                            MOVE BR-DEP TO WS-BONUS-DEP(WS-BONUS-IDX)
+                            MOVE BR-PCT TO WS-BONUS-RATE(WS-BONUS-IDX)
+                    END-READ
+                END-PERFORM
+                CLOSE BONUS-RATE-FILE
+            ELSE
+                DISPLAY "bonusrates.txt not found - "
+                    "no department will receive a bonus."
+            END-IF.
+       LOAD-PAYROLL-TOTAL.
+            OPEN INPUT PAYROLL-TOTAL-FILE.
+            IF WS-PAYTOTAL-STATUS = "00"
+                READ PAYROLL-TOTAL-FILE
+                    AT END
+                        DISPLAY "payrolltotal.txt is empty - "
+                            "no Lab06-2 total carried into this run."
+                    NOT AT END
+                        MOVE PT-TOTAL-SALARY TO WS-PRIOR-PAYROLL-TOTAL
+                        SET WS-PAYTOTAL-KNOWN TO TRUE
+                END-READ
+                CLOSE PAYROLL-TOTAL-FILE
+            ELSE
+                DISPLAY "payrolltotal.txt not found - "
+                    "run Lab06-2 first to carry its total in here."
+            END-IF.
+       LOAD-TAX-RATE.
+            OPEN INPUT TAX-RATE-FILE.
+            IF WS-TAX-RATE-STATUS = "00"
+                READ TAX-RATE-FILE
+                    AT END
+                        DISPLAY "taxrate.txt is empty - "
+                            "bonus will not be taxed."
+                    NOT AT END
+                        MOVE TR-PCT TO WS-TAX-RATE
+                END-READ
+                CLOSE TAX-RATE-FILE
+            ELSE
+                DISPLAY "taxrate.txt not found - "
+                    "bonus will not be taxed."
+            END-IF.
+       LOAD-DEPT-MASTER.
+            OPEN INPUT DEPT-MASTER-FILE.
+            IF WS-DEPT-MASTER-STATUS = "00"
+                PERFORM UNTIL WS-DEPT-END-OF-FILE
+                    READ DEPT-MASTER-FILE
+                        AT END
+                            SET WS-DEPT-END-OF-FILE TO TRUE
+                        NOT AT END
+                            ADD 1 TO WS-DEPT-COUNT
+                            SET WS-DEPT-IDX TO WS-DEPT-COUNT
+                            MOVE DM-DEP TO WS-DEPT-NAME(WS-DEPT-IDX)
+                            MOVE DM-BONUS-ELIGIBLE TO
+                                WS-DEPT-BONUS-FLAG(WS-DEPT-IDX)
+                    END-READ
+                END-PERFORM
+                CLOSE DEPT-MASTER-FILE
+            ELSE
+                DISPLAY "deptmast.txt not found - "
+                    "every department is bonus eligible."
+            END-IF.
+       LOAD-ACCESS-CODE.
+            OPEN INPUT ACCESS-CODE-FILE.
+            IF WS-ACCESS-FILE-STATUS = "00"
+                READ ACCESS-CODE-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE AC-CODE TO WS-ACCESS-CODE
+                END-READ
+                CLOSE ACCESS-CODE-FILE
+            ELSE
+                DISPLAY "accesscode.txt not found - using the "
+                    "default access code."
+            END-IF.
+       PROMPT-FOR-ACCESS-CODE.
+            DISPLAY "Enter access code: ".
+            ACCEPT WS-ACCESS-ENTRY.
+            IF WS-ACCESS-ENTRY = WS-ACCESS-CODE
+                SET WS-ACCESS-GRANTED TO TRUE
+            ELSE
+                ADD 1 TO WS-ACCESS-RETRY-COUNT
+                DISPLAY "Incorrect access code - try again."
+            END-IF.
+       DETECT-DUPLICATE-IDS.
+            SORT DUP-SORT-FILE
+                ON ASCENDING KEY DUP-SORT-ID
+                USING EMPLOYEE-FILE
+                GIVING DUP-SORTED-FILE.
+            IF WS-EMPLOYEE-FILE-STATUS NOT = "00"
+                DISPLAY "Unable to read employees.txt - status "
+                    WS-EMPLOYEE-FILE-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+            OPEN INPUT DUP-SORTED-FILE.
+            PERFORM UNTIL WS-DUP-END-OF-FILE
+               READ DUP-SORTED-FILE
+                   AT END
+                       SET WS-DUP-END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF DEMP-ID = WS-PREV-DUP-ID
+                           ADD 1 TO WS-DUP-COUNT
+                           DISPLAY "Duplicate EMP-ID found in "
+                               "master: " DEMP-ID " " DEMP-NAME
+                       END-IF
+                       MOVE DEMP-ID   TO WS-PREV-DUP-ID
+                       MOVE DEMP-NAME TO WS-PREV-DUP-NAME
+               END-READ
+            END-PERFORM.
+            CLOSE DUP-SORTED-FILE.
+            IF WS-DUP-COUNT > ZERO
+                DISPLAY "Duplicate EMP-ID check found "
+                    WS-DUP-COUNT " duplicate(s) - each will be "
+                    "bonused separately."
+            END-IF.
+       100-WRITE-REPORT-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-RUN-DATE-DISPLAY TO HDR-DATE-DISPLAY.
+           MOVE WS-PAGE-NUMBER      TO HDR-PAGE-DISPLAY.
+           WRITE REPORT-RECORD FROM WS-HEADER-DATE-LINE.
+           WRITE REPORT-RECORD FROM WS-HEADER-1.
+           WRITE REPORT-RECORD FROM WS-HEADER-2.
+           WRITE REPORT-RECORD FROM WS-HEADER-1.
+           WRITE REPORT-RECORD FROM WS-HEADER-3.
+           WRITE REPORT-RECORD FROM WS-HEADER-4.
+           MOVE 6 TO WS-LINE-COUNT.
+       200-COMPUTE-BONUS.
+           IF NOT SEMP-TERMINATED
+               PERFORM CHECK-DEPT-ELIGIBILITY
+               IF WS-DEPT-IS-ELIGIBLE
+                   PERFORM LOOKUP-BONUS-RATE
+               ELSE
+                   MOVE ZERO TO WS-BONUS-PCT
+               END-IF
+               COMPUTE WS-BONUS-AMPUNT =
+                   SEMP-SALARY * WS-BONUS-PCT / 100
+               COMPUTE WS-TAX-WITHHELD =
+                   WS-BONUS-AMPUNT * WS-TAX-RATE / 100
+               COMPUTE WS-NET-BONUS =
+                   WS-BONUS-AMPUNT - WS-TAX-WITHHELD
+               COMPUTE WS-NEW-SALART =
+                   SEMP-SALARY + WS-NET-BONUS
+               ADD WS-NET-BONUS TO WS-BONUS-TOTAL
+               MOVE SEMP-ID   TO DET-ID
+               MOVE SEMP-NAME TO DET-NAME
+               MOVE WS-NEW-SALART   TO DET-NEW-SALARY
+               MOVE WS-TAX-WITHHELD TO DET-TAX-WITHHELD
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   WRITE REPORT-RECORD FROM WS-FORM-FEED
+                   PERFORM 100-WRITE-REPORT-HEADERS
+               END-IF
+               WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+               ADD 1 TO WS-LINE-COUNT
+               ADD 1 TO WS-WB-EMP-COUNT
+               IF WS-CSV-EXPORT
+                   MOVE SEMP-ID       TO CSV-ID
+                   MOVE SEMP-NAME     TO CSV-NAME
+                   MOVE WS-NEW-SALART TO CSV-NEW-SALARY
+                   MOVE WS-CSV-LINE   TO CSV-REPORT-RECORD
+                   WRITE CSV-REPORT-RECORD
+               END-IF
+           END-IF.
+       CHECK-DEPT-ELIGIBILITY.
+           MOVE 'Y' TO WS-DEPT-ELIGIBLE.
+           IF WS-DEPT-COUNT > ZERO
+               PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                       UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+                   IF WS-DEPT-NAME(WS-DEPT-IDX) = SEMP-DEP
+                       IF WS-DEPT-BONUS-OK(WS-DEPT-IDX)
+                           MOVE 'Y' TO WS-DEPT-ELIGIBLE
+                       ELSE
+                           MOVE 'N' TO WS-DEPT-ELIGIBLE
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+       LOOKUP-BONUS-RATE.
+           MOVE ZERO TO WS-BONUS-PCT.
+           MOVE 'N'  TO WS-BONUS-FOUND.
+           PERFORM VARYING WS-BONUS-IDX FROM 1 BY 1
+                   UNTIL WS-BONUS-IDX > WS-BONUS-COUNT
+                       OR WS-BONUS-RATE-FOUND
+               IF WS-BONUS-DEP(WS-BONUS-IDX) = SEMP-DEP
+                   SET WS-BONUS-RATE-FOUND TO TRUE
+                   MOVE WS-BONUS-RATE(WS-BONUS-IDX) TO WS-BONUS-PCT
+               END-IF
+           END-PERFORM.
+       300-WRITE-REPORT-FOOTER.
+           WRITE REPORT-RECORD FROM WS-FOOTER-1.
+           MOVE WS-WB-EMP-COUNT TO FOOTER-COUNT.
+           WRITE REPORT-RECORD FROM WS-FOOTER-2.
+           IF WS-PAYTOTAL-KNOWN
+               MOVE WS-PRIOR-PAYROLL-TOTAL TO FOOTER-PAYROLL-TOTAL
+               WRITE REPORT-RECORD FROM WS-FOOTER-3
+           END-IF.
+           MOVE WS-BONUS-TOTAL TO FOOTER-BONUS-TOTAL.
+           WRITE REPORT-RECORD FROM WS-FOOTER-4.
+           IF WS-PAYTOTAL-KNOWN AND WS-PRIOR-PAYROLL-TOTAL > ZERO
+               COMPUTE WS-BONUS-PCT-OF-PAYROLL ROUNDED =
+                   WS-BONUS-TOTAL / WS-PRIOR-PAYROLL-TOTAL * 100
+               MOVE WS-BONUS-PCT-OF-PAYROLL TO FOOTER-BONUS-PCT
+               WRITE REPORT-RECORD FROM WS-FOOTER-5
+           END-IF.
+       WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF WS-AUDIT-STATUS = "00"
+               ACCEPT WS-AUDIT-RUN-DATE FROM DATE
+               MOVE WS-AUDIT-YY TO AUD-DATE(1:2)
+               MOVE WS-AUDIT-MM TO AUD-DATE(3:2)
+               MOVE WS-AUDIT-DD TO AUD-DATE(5:2)
+               MOVE SPACES      TO AUD-DATE(7:2)
+               MOVE "LAB06-3"   TO AUD-PROGRAM
+               MOVE WS-WB-EMP-COUNT TO AUD-RECORDS
+               MOVE WS-DUP-COUNT    TO AUD-REJECTS
+               IF WS-DUP-COUNT > ZERO
+                   MOVE "REVIEW"    TO AUD-OUTCOME
+               ELSE
+                   MOVE "OK"        TO AUD-OUTCOME
+               END-IF
+               WRITE AUDIT-LOG-RECORD
+               CLOSE AUDIT-LOG-FILE
+           ELSE
+               DISPLAY "Unable to open auditlog.txt - status "
+                   WS-AUDIT-STATUS " - run not logged."
+           END-IF.
+       END PROGRAM YOUR-PROGRAM-NAME.
