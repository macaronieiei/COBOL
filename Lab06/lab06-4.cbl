@@ -0,0 +1,245 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Add/Change/Delete maintenance against the employee
+      *          master (employees.txt) so it no longer has to be
+      *          hand-edited before a payroll run.
+      * Tectonics: cobc
+      * Modifications:
+      *   - Added the EMP-STATUS prompt to add/change so terminated
+      *     employees can be marked without a text editor.
+      *   - Added the EMP-OT-HOURS prompt to add/change.
+      *   - RETURN-CODE is now set to 0 at STOP RUN so this program
+      *     reports completion the same way as the report programs.
+      *   - Added batch mode: if emptrans.txt is present it is read as
+      *     a stack of add/change/delete transactions and applied with
+      *     no prompts; interactive entry is still used when the file
+      *     is absent. ADD-EMPLOYEE and CHANGE-EMPLOYEE now share their
+      *     WRITE/REWRITE logic with the batch path via WRITE-NEW-
+      *     EMPLOYEE and REWRITE-CHANGED-EMPLOYEE.
+      *   - Interactive CHANGE-EMPLOYEE now actually keeps the current
+      *     name/department when the operator leaves that prompt blank;
+      *     ACCEPT clears the field to spaces on a blank entry, so the
+      *     old value has to be saved beforehand and restored rather
+      *     than relying on ACCEPT to leave it untouched.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMP-MAINTENANCE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "emptrans.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRANS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       COPY EMPREC.
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           05 TRAN-CODE          PIC X(1).
+               88 TRAN-ADD               VALUE 'A' 'a'.
+               88 TRAN-CHANGE            VALUE 'C' 'c'.
+               88 TRAN-DELETE            VALUE 'D' 'd'.
+           05 TRAN-EMP-ID         PIC X(4).
+           05 TRAN-EMP-NAME       PIC X(15).
+           05 TRAN-EMP-DEP        PIC X(10).
+           05 TRAN-EMP-SALARY     PIC 9(8)V99.
+           05 TRAN-EMP-STATUS     PIC X(1).
+           05 TRAN-EMP-OT-HOURS   PIC 9(3)V99.
+       WORKING-STORAGE SECTION.
+       01 WS-MORE-TRANSACTIONS PIC A(1)  VALUE 'Y'.
+           88 WS-DONE-ENTERING          VALUE 'N'.
+       01 WS-TRAN-CODE          PIC X(1).
+           88 WS-TRAN-ADD               VALUE 'A' 'a'.
+           88 WS-TRAN-CHANGE             VALUE 'C' 'c'.
+           88 WS-TRAN-DELETE             VALUE 'D' 'd'.
+       01 WS-IO-STATUS          PIC X(2).
+           88 WS-IO-OK                   VALUE '00'.
+       01 WS-RECORD-FOUND       PIC A(1)  VALUE 'N'.
+           88 WS-FOUND                   VALUE 'Y'.
+       01 WS-CURRENT-NAME       PIC X(15).
+       01 WS-CURRENT-DEP        PIC X(10).
+       01 WS-TRANS-STATUS       PIC X(2).
+       01 WS-EMPLOYEE-FILE-STATUS PIC X(2).
+       01 WS-TRANS-EOF-FLAG     PIC A(1)  VALUE 'N'.
+           88 WS-TRANS-EOF               VALUE 'Y'.
+       01 WS-BATCH-COUNTS.
+           05 WS-BATCH-ADD-COUNT    PIC 9(5)  VALUE ZERO.
+           05 WS-BATCH-CHANGE-COUNT PIC 9(5)  VALUE ZERO.
+           05 WS-BATCH-DELETE-COUNT PIC 9(5)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN I-O EMPLOYEE-FILE.
+            IF WS-EMPLOYEE-FILE-STATUS = "35"
+                OPEN OUTPUT EMPLOYEE-FILE
+                CLOSE EMPLOYEE-FILE
+                OPEN I-O EMPLOYEE-FILE
+            END-IF.
+            IF WS-EMPLOYEE-FILE-STATUS NOT = "00"
+                DISPLAY "Unable to open employees.txt - status "
+                    WS-EMPLOYEE-FILE-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+            OPEN INPUT TRANSACTION-FILE.
+            IF WS-TRANS-STATUS = "00"
+                DISPLAY "emptrans.txt found - processing transactions "
+                    "in batch."
+                PERFORM PROCESS-BATCH-TRANSACTIONS
+                CLOSE TRANSACTION-FILE
+                DISPLAY "Batch complete - Added: " WS-BATCH-ADD-COUNT
+                    " Changed: " WS-BATCH-CHANGE-COUNT
+                    " Deleted: " WS-BATCH-DELETE-COUNT
+            ELSE
+                DISPLAY "emptrans.txt not found - using interactive "
+                    "entry."
+                PERFORM UNTIL WS-DONE-ENTERING
+                    PERFORM PROMPT-FOR-TRANSACTION
+                    IF NOT WS-DONE-ENTERING
+                        PERFORM PROCESS-TRANSACTION
+                    END-IF
+                END-PERFORM
+            END-IF.
+            CLOSE EMPLOYEE-FILE.
+            MOVE ZERO TO RETURN-CODE.
+            STOP RUN.
+       PROCESS-BATCH-TRANSACTIONS.
+            PERFORM UNTIL WS-TRANS-EOF
+                READ TRANSACTION-FILE
+                    AT END
+                        SET WS-TRANS-EOF TO TRUE
+                    NOT AT END
+                        PERFORM PROCESS-BATCH-RECORD
+                END-READ
+            END-PERFORM.
+       PROCESS-BATCH-RECORD.
+            MOVE TRAN-EMP-ID TO EMP-ID.
+            EVALUATE TRUE
+                WHEN TRAN-ADD
+                    MOVE TRAN-EMP-NAME     TO EMP-NAME
+                    MOVE TRAN-EMP-DEP      TO EMP-DEP
+                    MOVE TRAN-EMP-SALARY   TO EMP-SALARY
+                    MOVE TRAN-EMP-STATUS   TO EMP-STATUS
+                    MOVE TRAN-EMP-OT-HOURS TO EMP-OT-HOURS
+                    PERFORM WRITE-NEW-EMPLOYEE
+                    ADD 1 TO WS-BATCH-ADD-COUNT
+                WHEN TRAN-CHANGE
+                    MOVE 'N' TO WS-RECORD-FOUND
+                    READ EMPLOYEE-FILE
+                        KEY IS EMP-ID
+                        INVALID KEY
+                            DISPLAY "Change failed - EMP-ID not found: "
+                                EMP-ID
+                        NOT INVALID KEY
+                            SET WS-FOUND TO TRUE
+                    END-READ
+                    IF WS-FOUND
+                        MOVE TRAN-EMP-NAME     TO EMP-NAME
+                        MOVE TRAN-EMP-DEP      TO EMP-DEP
+                        MOVE TRAN-EMP-SALARY   TO EMP-SALARY
+                        MOVE TRAN-EMP-STATUS   TO EMP-STATUS
+                        MOVE TRAN-EMP-OT-HOURS TO EMP-OT-HOURS
+                        PERFORM REWRITE-CHANGED-EMPLOYEE
+                        ADD 1 TO WS-BATCH-CHANGE-COUNT
+                    END-IF
+                WHEN TRAN-DELETE
+                    PERFORM DELETE-EMPLOYEE
+                    ADD 1 TO WS-BATCH-DELETE-COUNT
+                WHEN OTHER
+                    DISPLAY "Invalid transaction code in emptrans.txt "
+                        "for " EMP-ID
+            END-EVALUATE.
+       PROMPT-FOR-TRANSACTION.
+            DISPLAY " ".
+            DISPLAY "Another transaction? (Y/N): ".
+            ACCEPT WS-MORE-TRANSACTIONS.
+            IF WS-MORE-TRANSACTIONS = 'N' OR WS-MORE-TRANSACTIONS = 'n'
+                SET WS-DONE-ENTERING TO TRUE
+            END-IF.
+       PROCESS-TRANSACTION.
+            DISPLAY "Transaction (A)dd, (C)hange, (D)elete: ".
+            ACCEPT WS-TRAN-CODE.
+            DISPLAY "Employee ID: ".
+            ACCEPT EMP-ID.
+            EVALUATE TRUE
+                WHEN WS-TRAN-ADD
+                    PERFORM ADD-EMPLOYEE
+                WHEN WS-TRAN-CHANGE
+                    PERFORM CHANGE-EMPLOYEE
+                WHEN WS-TRAN-DELETE
+                    PERFORM DELETE-EMPLOYEE
+                WHEN OTHER
+                    DISPLAY "Invalid transaction code, ignored."
+            END-EVALUATE.
+       ADD-EMPLOYEE.
+            DISPLAY "Employee Name: ".
+            ACCEPT EMP-NAME.
+            DISPLAY "Department: ".
+            ACCEPT EMP-DEP.
+            DISPLAY "Salary: ".
+            ACCEPT EMP-SALARY.
+            DISPLAY "Status (A)ctive, (T)erminated: ".
+            ACCEPT EMP-STATUS.
+            DISPLAY "Overtime Hours (0 if none): ".
+            ACCEPT EMP-OT-HOURS.
+            PERFORM WRITE-NEW-EMPLOYEE.
+       WRITE-NEW-EMPLOYEE.
+            WRITE EMPLOYEE-RECORD
+                INVALID KEY
+                    DISPLAY "Add failed - EMP-ID already exists: "
+                        EMP-ID
+                NOT INVALID KEY
+                    DISPLAY "Employee " EMP-ID " added."
+            END-WRITE.
+       CHANGE-EMPLOYEE.
+            MOVE 'N' TO WS-RECORD-FOUND.
+            READ EMPLOYEE-FILE
+                KEY IS EMP-ID
+                INVALID KEY
+                    DISPLAY "Change failed - EMP-ID not found: " EMP-ID
+                NOT INVALID KEY
+                    SET WS-FOUND TO TRUE
+            END-READ.
+            IF WS-FOUND
+                MOVE EMP-NAME TO WS-CURRENT-NAME
+                MOVE EMP-DEP  TO WS-CURRENT-DEP
+                DISPLAY "New Name (blank keeps current): "
+                ACCEPT EMP-NAME
+                IF EMP-NAME = SPACES
+                    MOVE WS-CURRENT-NAME TO EMP-NAME
+                END-IF
+                DISPLAY "New Department (blank keeps current): "
+                ACCEPT EMP-DEP
+                IF EMP-DEP = SPACES
+                    MOVE WS-CURRENT-DEP TO EMP-DEP
+                END-IF
+                DISPLAY "New Salary: "
+                ACCEPT EMP-SALARY
+                DISPLAY "New Status (A)ctive, (T)erminated: "
+                ACCEPT EMP-STATUS
+                DISPLAY "New Overtime Hours (0 if none): "
+                ACCEPT EMP-OT-HOURS
+                PERFORM REWRITE-CHANGED-EMPLOYEE
+            END-IF.
+       REWRITE-CHANGED-EMPLOYEE.
+            REWRITE EMPLOYEE-RECORD
+                INVALID KEY
+                    DISPLAY "Change failed for EMP-ID: " EMP-ID
+                NOT INVALID KEY
+                    DISPLAY "Employee " EMP-ID " updated."
+            END-REWRITE.
+       DELETE-EMPLOYEE.
+            DELETE EMPLOYEE-FILE
+                INVALID KEY
+                    DISPLAY "Delete failed - EMP-ID not found: " EMP-ID
+                NOT INVALID KEY
+                    DISPLAY "Employee " EMP-ID " deleted."
+            END-DELETE.
+       END PROGRAM EMP-MAINTENANCE.
