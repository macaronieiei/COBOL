@@ -0,0 +1,140 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Year-end aggregate report off the YTD salary master
+      *          (ytdmast.txt) that lab06-2 builds up run by run.
+      * Tectonics: cobc
+      * Modifications:
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEAR-END-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-MASTER-FILE ASSIGN TO "ytdmast.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS YTD-EMP-ID
+           FILE STATUS IS WS-YTD-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "yearend.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD YTD-MASTER-FILE.
+       01 YTD-MASTER-RECORD.
+           05 YTD-EMP-ID          PIC X(4).
+           05 YTD-EMP-NAME        PIC X(15).
+           05 YTD-SALARY-TOTAL    PIC 9(9)V99.
+       FD REPORT-FILE.
+       01 REPORT-RECORD    PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-YTD-STATUS           PIC X(2).
+       01 WS-REPORT-FILE-STATUS   PIC X(2).
+       01 WS-EOF-FLAG             PIC A(1)  VALUE 'N'.
+           88 WS-END-OF-FILE                VALUE 'Y'.
+       01 WS-AGGREGATE-FIELDS.
+           05 WS-EMPLOYEE-COUNT    PIC 9(5)     VALUE ZERO.
+           05 WS-GRAND-TOTAL       PIC 9(9)V99  VALUE ZERO.
+           05 WS-AVERAGE-PAY       PIC 9(9)V99  VALUE ZERO.
+       01 WS-REPORT-LINES.
+           05 WS-HEADER-1.
+               10 FILLER   PIC X(50) VALUE ALL "=".
+           05 WS-HEADER-2.
+               10 FILLER  PIC X(8)  VALUE SPACE.
+               10 FILLER  PIC X(30) VALUE "YEAR-END SALARY REPORT".
+               10 FILLER  PIC X(12) VALUE SPACE.
+           05 WS-HEADER-3.
+               10 FILLER PIC X(4)  VALUE "ID".
+               10 FILLER PIC X(4)  VALUE SPACE.
+               10 FILLER PIC X(15) VALUE "NAME".
+               10 FILLER PIC X(11) VALUE SPACE.
+               10 FILLER PIC X(10) VALUE "YTD TOTAL".
+           05 WS-HEADER-4.
+               10 FILLER PIC X(4)  VALUE "----".
+               10 FILLER PIC X(2)  VALUE SPACE.
+               10 FILLER PIC X(20) VALUE ALL "-".
+               10 FILLER PIC X(2)  VALUE SPACE.
+               10 FILLER PIC X(12) VALUE ALL "-".
+           05 WS-DETAIL-LINE.
+               10 DET-ID           PIC X(4).
+               10 FILLER           PIC X(4)  VALUE SPACE.
+               10 DET-NAME         PIC X(20).
+               10 FILLER           PIC X(2)  VALUE SPACE.
+               10 DET-YTD-TOTAL    PIC ZZZ,ZZ9.99.
+           05 WS-FOOTER-1.
+               10 FILLER PIC X(50) VALUE ALL "-".
+           05 WS-FOOTER-2.
+               10 FILLER PIC X(25) VALUE "Total Employees        : ".
+               10 FOOTER-COUNT PIC ZZ9.
+               10 FILLER PIC X(22) VALUE SPACE.
+           05 WS-FOOTER-3.
+               10 FILLER PIC X(25) VALUE "Grand Total YTD Salary : ".
+               10 FOOTER-GRAND-TOTAL PIC $ZZZ,ZZZ,ZZ9.99.
+               10 FILLER PIC X(11) VALUE SPACE.
+           05 WS-FOOTER-4.
+               10 FILLER PIC X(26) VALUE "Average YTD Per Employee: ".
+               10 FOOTER-AVERAGE PIC $ZZZ,ZZZ,ZZ9.99.
+               10 FILLER PIC X(9) VALUE SPACE.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN INPUT YTD-MASTER-FILE.
+            IF WS-YTD-STATUS NOT = "00"
+                DISPLAY "Unable to open ytdmast.txt - status "
+                    WS-YTD-STATUS " - run lab06-2 first."
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+            OPEN OUTPUT REPORT-FILE.
+            IF WS-REPORT-FILE-STATUS NOT = "00"
+                DISPLAY "Unable to open yearend.txt - status "
+                    WS-REPORT-FILE-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+            PERFORM WRITE-REPORT-HEADERS.
+
+            PERFORM UNTIL WS-END-OF-FILE
+                READ YTD-MASTER-FILE NEXT RECORD
+                    AT END
+                        SET WS-END-OF-FILE TO TRUE
+                    NOT AT END
+                        PERFORM WRITE-DETAIL-LINE
+                END-READ
+            END-PERFORM.
+
+            PERFORM WRITE-REPORT-FOOTER.
+
+            CLOSE YTD-MASTER-FILE.
+            CLOSE REPORT-FILE.
+
+            MOVE ZERO TO RETURN-CODE.
+            STOP RUN.
+       WRITE-REPORT-HEADERS.
+            WRITE REPORT-RECORD FROM WS-HEADER-1.
+            WRITE REPORT-RECORD FROM WS-HEADER-2.
+            WRITE REPORT-RECORD FROM WS-HEADER-1.
+            WRITE REPORT-RECORD FROM WS-HEADER-3.
+            WRITE REPORT-RECORD FROM WS-HEADER-4.
+       WRITE-DETAIL-LINE.
+            ADD 1 TO WS-EMPLOYEE-COUNT.
+            ADD YTD-SALARY-TOTAL TO WS-GRAND-TOTAL.
+            MOVE YTD-EMP-ID       TO DET-ID.
+            MOVE YTD-EMP-NAME     TO DET-NAME.
+            MOVE YTD-SALARY-TOTAL TO DET-YTD-TOTAL.
+            WRITE REPORT-RECORD FROM WS-DETAIL-LINE.
+       WRITE-REPORT-FOOTER.
+            IF WS-EMPLOYEE-COUNT > ZERO
+                COMPUTE WS-AVERAGE-PAY ROUNDED =
+                    WS-GRAND-TOTAL / WS-EMPLOYEE-COUNT
+            END-IF.
+            WRITE REPORT-RECORD FROM WS-FOOTER-1.
+            MOVE WS-EMPLOYEE-COUNT TO FOOTER-COUNT.
+            WRITE REPORT-RECORD FROM WS-FOOTER-2.
+            MOVE WS-GRAND-TOTAL   TO FOOTER-GRAND-TOTAL.
+            WRITE REPORT-RECORD FROM WS-FOOTER-3.
+            MOVE WS-AVERAGE-PAY   TO FOOTER-AVERAGE.
+            WRITE REPORT-RECORD FROM WS-FOOTER-4.
+       END PROGRAM YEAR-END-REPORT.
