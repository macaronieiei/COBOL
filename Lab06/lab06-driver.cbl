@@ -0,0 +1,149 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Run the Lab06-2 payroll job and the Lab06-3 bonus
+      *          report job back to back, in the right order, so the
+      *          payroll total Lab06-2 writes to payrolltotal.txt is
+      *          on disk before Lab06-3 looks for it.
+      * Tectonics: cobc
+      * Modifications:
+      *   - Replaced the fixed payroll-then-bonus chain with an
+      *     operator menu so payroll, the bonus report, and employee
+      *     maintenance can each be run on their own, in addition to
+      *     the original back-to-back chain (now menu option 4).
+      *   - Added an access-code gate ahead of the menu since every
+      *     option leads to a program that displays or reports on
+      *     salary data; the code is loaded from accesscode.txt with
+      *     a default when that file is absent, matching the optional
+      *     parameter-file pattern used throughout the suite.
+      *   - Added the year-end report (lab06-5) as a menu option.
+      *   - Menu option 4 now checks the payroll step's return code
+      *     before chaining into the bonus report, so a failed payroll
+      *     run no longer feeds a bonus report a stale or missing
+      *     payrolltotal.txt.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL-DRIVER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCESS-CODE-FILE ASSIGN TO "accesscode.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ACCESS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCESS-CODE-FILE.
+       01 ACCESS-CODE-RECORD.
+           05 AC-CODE      PIC X(6).
+       WORKING-STORAGE SECTION.
+       01 WS-STEP-NAME       PIC X(20).
+       01 WS-STEP-RC         PIC S9(9) COMP.
+       01 WS-ACCESS-FILE-STATUS PIC X(2).
+       01 WS-ACCESS-CODE        PIC X(6)  VALUE "000000".
+       01 WS-ACCESS-ENTRY       PIC X(6).
+       01 WS-ACCESS-RETRY-COUNT PIC 9     VALUE ZERO.
+       01 WS-ACCESS-MAX-RETRIES PIC 9     VALUE 3.
+       01 WS-ACCESS-GRANTED-FLAG PIC X(1) VALUE 'N'.
+           88 WS-ACCESS-GRANTED           VALUE 'Y'.
+       01 WS-MENU-CHOICE     PIC X(1).
+       01 WS-DONE-FLAG       PIC X(1) VALUE 'N'.
+           88 WS-DONE                VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "Payroll driver starting.".
+            PERFORM LOAD-ACCESS-CODE.
+            PERFORM PROMPT-FOR-ACCESS-CODE
+                UNTIL WS-ACCESS-GRANTED
+                    OR WS-ACCESS-RETRY-COUNT >= WS-ACCESS-MAX-RETRIES.
+
+            IF WS-ACCESS-GRANTED
+                PERFORM SHOW-MENU UNTIL WS-DONE
+            ELSE
+                DISPLAY "Access denied - too many bad codes."
+                MOVE 16 TO RETURN-CODE
+            END-IF.
+
+            DISPLAY "Payroll driver finished.".
+            STOP RUN.
+       LOAD-ACCESS-CODE.
+            OPEN INPUT ACCESS-CODE-FILE.
+            IF WS-ACCESS-FILE-STATUS = "00"
+                READ ACCESS-CODE-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE AC-CODE TO WS-ACCESS-CODE
+                END-READ
+                CLOSE ACCESS-CODE-FILE
+            ELSE
+                DISPLAY "accesscode.txt not found - using the "
+                    "default access code."
+            END-IF.
+       PROMPT-FOR-ACCESS-CODE.
+            DISPLAY "Enter access code: ".
+            ACCEPT WS-ACCESS-ENTRY.
+            IF WS-ACCESS-ENTRY = WS-ACCESS-CODE
+                SET WS-ACCESS-GRANTED TO TRUE
+            ELSE
+                ADD 1 TO WS-ACCESS-RETRY-COUNT
+                DISPLAY "Incorrect access code - try again."
+            END-IF.
+       SHOW-MENU.
+            DISPLAY " ".
+            DISPLAY "1. Run Payroll (lab06-2)".
+            DISPLAY "2. Run Bonus Report (lab06-3)".
+            DISPLAY "3. Employee Maintenance (lab06-4)".
+            DISPLAY "4. Run Payroll then Bonus Report".
+            DISPLAY "5. Year-End Report (lab06-5)".
+            DISPLAY "6. Exit".
+            DISPLAY "Select an option: ".
+            ACCEPT WS-MENU-CHOICE.
+            EVALUATE WS-MENU-CHOICE
+                WHEN '1'
+                    PERFORM RUN-PAYROLL
+                WHEN '2'
+                    PERFORM RUN-BONUS-REPORT
+                WHEN '3'
+                    PERFORM RUN-EMP-MAINTENANCE
+                WHEN '4'
+                    PERFORM RUN-PAYROLL
+                    IF WS-STEP-RC = ZERO
+                        PERFORM RUN-BONUS-REPORT
+                    ELSE
+                        DISPLAY "Payroll run did not complete cleanly "
+                            "- bonus report skipped."
+                    END-IF
+                WHEN '5'
+                    PERFORM RUN-YEAR-END-REPORT
+                WHEN '6'
+                    SET WS-DONE TO TRUE
+                WHEN OTHER
+                    DISPLAY "Invalid option, please choose 1-6."
+            END-EVALUATE.
+       RUN-PAYROLL.
+            MOVE "lab06-2" TO WS-STEP-NAME.
+            DISPLAY "Running " WS-STEP-NAME " (payroll run)".
+            CALL "SYSTEM" USING "./lab06-2".
+            MOVE RETURN-CODE TO WS-STEP-RC.
+            DISPLAY "Payroll run complete - return code " WS-STEP-RC.
+       RUN-BONUS-REPORT.
+            MOVE "lab06-3" TO WS-STEP-NAME.
+            DISPLAY "Running " WS-STEP-NAME " (bonus report)".
+            CALL "SYSTEM" USING "./lab06-3".
+            MOVE RETURN-CODE TO WS-STEP-RC.
+            DISPLAY "Bonus report complete - return code " WS-STEP-RC.
+       RUN-EMP-MAINTENANCE.
+            MOVE "lab06-4" TO WS-STEP-NAME.
+            DISPLAY "Running " WS-STEP-NAME " (employee maintenance)".
+            CALL "SYSTEM" USING "./lab06-4".
+            MOVE RETURN-CODE TO WS-STEP-RC.
+            DISPLAY "Employee maintenance complete - return code "
+                WS-STEP-RC.
+       RUN-YEAR-END-REPORT.
+            MOVE "lab06-5" TO WS-STEP-NAME.
+            DISPLAY "Running " WS-STEP-NAME " (year-end report)".
+            CALL "SYSTEM" USING "./lab06-5".
+            MOVE RETURN-CODE TO WS-STEP-RC.
+            DISPLAY "Year-end report complete - return code "
+                WS-STEP-RC.
+       END PROGRAM PAYROLL-DRIVER.
