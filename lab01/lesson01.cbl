@@ -1,24 +1,41 @@
-      ******************************************************************
-      * Author: Asvanee Arong
-      * Date: 30/06/68
-      * Purpose: lesson1
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IF-LESSON.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 USER-NAME PIC X(10).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "ENTER YOUR NAME :".
-            ACCEPT USER-NAME.
-
-            IF USER-NAME NOT = SPACE
-                DISPLAY "Hello, "USER-NAME
-            ELSE
-                DISPLAY "YOU DIDN'T ENTER YOUR NAME."
-            END-IF.
-            STOP RUN.
-       END PROGRAM IF-LESSON.
+      ******************************************************************
+      * Author: Asvanee Arong
+      * Date: 30/06/68
+      * Purpose: lesson1
+      * Tectonics: cobc
+      * Modifications:
+      *   - Re-prompts up to 3 times when the name is left blank
+      *     instead of giving up after a single blank entry.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IF-LESSON.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 USER-NAME PIC X(10).
+       01 WS-RETRY-COUNT PIC 9 VALUE ZERO.
+       01 WS-MAX-RETRIES PIC 9 VALUE 3.
+       01 WS-NAME-VALID-FLAG PIC X(1) VALUE 'N'.
+           88 WS-NAME-IS-VALID       VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM PROMPT-FOR-NAME
+                UNTIL WS-NAME-IS-VALID OR WS-RETRY-COUNT >=
+                    WS-MAX-RETRIES.
+
+            IF WS-NAME-IS-VALID
+                DISPLAY "Hello, "USER-NAME
+            ELSE
+                DISPLAY "YOU DIDN'T ENTER YOUR NAME."
+            END-IF.
+            STOP RUN.
+       PROMPT-FOR-NAME.
+            DISPLAY "ENTER YOUR NAME :".
+            ACCEPT USER-NAME.
+            IF USER-NAME NOT = SPACE
+                SET WS-NAME-IS-VALID TO TRUE
+            ELSE
+                ADD 1 TO WS-RETRY-COUNT
+                DISPLAY "NAME CANNOT BE BLANK - PLEASE TRY AGAIN."
+            END-IF.
+       END PROGRAM IF-LESSON.
